@@ -0,0 +1,112 @@
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  New program.  MARCO fires a single heartbeat
+      *>               request per invocation and exits, so getting a
+      *>               trend required cron (or someone) invoking it
+      *>               over and over.  This wrapper CALLs MARCO
+      *>               repeatedly on a fixed interval for a configured
+      *>               number of iterations within one job step, so a
+      *>               single scheduled batch window gives continuous
+      *>               heartbeat coverage instead of relying on very
+      *>               frequent external scheduling.  Interval and
+      *>               iteration count come from an optional control
+      *>               file (MARSCHPM); when it is absent the run falls
+      *>               back to a modest built-in default rather than
+      *>               refusing to run.
+      *>   2026-08-09  The driving PERFORM now varies a widened
+      *>               WS-ITER-CTR (PIC 9(5)) instead of WS-ITER itself;
+      *>               WS-ITER and WS-RUN-COUNT are both PIC 9(4), and a
+      *>               configured SP-RUN-COUNT of 9999 made the implicit
+      *>               ADD 1 TO WS-ITER wrap back to 0000 without ever
+      *>               satisfying WS-ITER > WS-RUN-COUNT.  WS-ITER (still
+      *>               PIC 9(4), for the step-log field) is now set from
+      *>               WS-ITER-CTR at the top of 2000-RUN-MARCO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARCOSCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHEDULE-PARM-FILE ASSIGN TO "MARSCHPM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SP-STATUS.
+           SELECT STEP-LOG-FILE ASSIGN TO "MARSCHLG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCHEDULE-PARM-FILE.
+       01  SCHEDULE-PARM-RECORD.
+           05 SP-INTERVAL-SECONDS    PIC 9(4).
+           05 SP-RUN-COUNT           PIC 9(4).
+
+       FD  STEP-LOG-FILE.
+       01  STEP-LOG-RECORD           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY FILESTWS.
+           01 WS-SP-STATUS           PIC X(2).
+           01 WS-INTERVAL-SECONDS    PIC 9(4) VALUE 60.
+           01 WS-RUN-COUNT           PIC 9(4) VALUE 10.
+           01 WS-ITER                PIC 9(4) VALUE 0.
+           01 WS-ITER-CTR            PIC 9(5) VALUE 0.
+           01 WS-START-TIME          PIC 9(8).
+           01 WS-END-TIME            PIC 9(8).
+           01 WS-STEP-LINE.
+              05 WS-L-STEP           PIC X(8) VALUE 'MARCO'.
+              05 FILLER              PIC X VALUE SPACE.
+              05 WS-L-ITER           PIC 9(4).
+              05 FILLER              PIC X VALUE SPACE.
+              05 WS-L-START          PIC 9(8).
+              05 FILLER              PIC X VALUE SPACE.
+              05 WS-L-END            PIC 9(8).
+              05 FILLER              PIC X VALUE SPACE.
+              05 WS-L-STATUS         PIC X(9).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           MOVE 'MARCOSCH' TO WS-FS-PROGRAM-ID
+           PERFORM 1000-READ-SCHEDULE-PARMS
+           OPEN OUTPUT STEP-LOG-FILE
+           MOVE 'OPEN' TO WS-FS-OPERATION
+           MOVE 'MARSCHLG' TO WS-FS-FILE-NAME
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           PERFORM 2000-RUN-MARCO
+               VARYING WS-ITER-CTR FROM 1 BY 1 UNTIL WS-ITER-CTR > WS-RUN-COUNT
+           CLOSE STEP-LOG-FILE.
+           STOP RUN.
+
+       1000-READ-SCHEDULE-PARMS.
+           OPEN INPUT SCHEDULE-PARM-FILE
+           IF WS-SP-STATUS = '00'
+               READ SCHEDULE-PARM-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE SP-INTERVAL-SECONDS TO WS-INTERVAL-SECONDS
+                       MOVE SP-RUN-COUNT TO WS-RUN-COUNT
+               END-READ
+               CLOSE SCHEDULE-PARM-FILE
+           END-IF.
+
+       2000-RUN-MARCO.
+           MOVE WS-ITER-CTR TO WS-ITER
+           ACCEPT WS-START-TIME FROM TIME
+           CALL 'MARCO'
+           ACCEPT WS-END-TIME FROM TIME
+           MOVE WS-ITER TO WS-L-ITER
+           MOVE WS-START-TIME TO WS-L-START
+           MOVE WS-END-TIME TO WS-L-END
+           IF RETURN-CODE = ZERO
+               MOVE 'COMPLETE' TO WS-L-STATUS
+           ELSE
+               MOVE 'FAILED' TO WS-L-STATUS
+           END-IF
+           WRITE STEP-LOG-RECORD FROM WS-STEP-LINE
+           MOVE 'WRITE' TO WS-FS-OPERATION
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           IF WS-ITER-CTR < WS-RUN-COUNT
+               CALL 'C$SLEEP' USING WS-INTERVAL-SECONDS
+           END-IF.
+
+       COPY FILESTPA.
