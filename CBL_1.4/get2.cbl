@@ -1,21 +1,100 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. GET1.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  Corrected PROGRAM-ID to GET2 (was cloned from
+      *>               GET1 and never renamed) and switched to the
+      *>               common HTTPREQ request-line copybook shared
+      *>               with the other probe programs.
+      *>   2026-08-09  Added a dated audit log of every request line
+      *>               built, so there is a record to check a vendor
+      *>               dispute against.
+      *>   2026-08-09  USER-AGENT value now comes in via a LINKAGE
+      *>               parameter (PARM card) instead of the FLAG_ME
+      *>               literal, so one load module can be run against
+      *>               a list of values.
+      *>   2026-08-09  Changed STOP RUN to GOBACK so this program can
+      *>               be CALLed as a step from the new nightly driver
+      *>               without ending the whole run.
+      *>   2026-08-09  Also writes a PROBE-RESULT record to the shared
+      *>               probe-result file so this run shows up when
+      *>               reconciling all eight probes for the night.
+      *>   2026-08-09  Adopted the shared file-status check/abend
+      *>               paragraph for the request log and probe-result
+      *>               file writes.
+      *>   2026-08-09  Host now comes from the shared keyed site
+      *>               directory lookup instead of the hardcoded
+      *>               ad.samsclass.info literal.
+      *>   2026-08-09  Stamps a sequential correlation ID on the
+      *>               outgoing request and the PROBE-RESULT record so
+      *>               a logged response can be matched back to it.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GET2.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY REQLOGFC.
+           COPY SITEDFC.
+           COPY CORRFC.
+           COPY PROBERFC.
 
        DATA DIVISION.
+       FILE SECTION.
+       COPY REQLOGFD.
+       COPY SITEDFD.
+       COPY CORRFD.
+       COPY PROBERFD.
+
            WORKING-STORAGE SECTION.
-            01 GETLINE PIC A(36).
-	    01 HOSTLINE PIC A(24).
-	    01 USERAGENT PIC A(24).
-            01 CR PIC X VALUE X'0A'.
+           COPY HTTPREQ.
+           COPY REQLOGWS.
+           COPY SITEDWS.
+           COPY CORRWS.
+           COPY PROBERWS.
+           COPY FILESTWS.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+           01 LS-USER-AGENT-VALUE  PIC X(24).
+
+       PROCEDURE DIVISION USING LS-USER-AGENT-VALUE.
            A-PARA.
+              MOVE 'GET2' TO WS-FS-PROGRAM-ID.
               MOVE "GET /COBOL/USER_AGENT.php HTTP/1.1" TO GETLINE.
-	      MOVE "Host: ad.samsclass.info" TO HOSTLINE.
-	      MOVE "User-Agent: FLAG_ME" TO USERAGENT.
+              PERFORM 8200-LOOKUP-SITE THRU 8200-LOOKUP-SITE-EXIT
+              STRING 'Host: ' DELIMITED BY SIZE
+                     WS-SD-HOST DELIMITED BY SPACE
+                     INTO HOSTLINE
+              END-STRING.
+              IF LS-USER-AGENT-VALUE = SPACES
+                  MOVE "FLAG_ME" TO LS-USER-AGENT-VALUE
+              END-IF
+	      STRING 'User-Agent: ' DELIMITED BY SIZE
+                  LS-USER-AGENT-VALUE DELIMITED BY SIZE
+                  INTO USERAGENT
+              END-STRING.
+
+              PERFORM 9200-NEXT-CORRELATION-ID THRU
+                  9200-NEXT-CORRELATION-ID-EXIT
+              STRING 'X-Correlation-Id: ' DELIMITED BY SIZE
+                     WS-CORR-ID DELIMITED BY SIZE
+                     INTO CORRIDLINE
+              END-STRING
 
               DISPLAY GETLINE.
 	      DISPLAY HOSTLINE.
 	      DISPLAY USERAGENT.
+              DISPLAY CORRIDLINE.
               DISPLAY CR.
-       STOP RUN.
+
+              PERFORM 8000-LOG-REQUEST THRU 8000-LOG-REQUEST-EXIT.
+
+              MOVE 'GET2' TO WS-PR-PROGRAM-ID
+              MOVE GETLINE TO WS-PR-REQUEST-LINE
+              MOVE WS-CORR-ID TO WS-PR-CORRELATION-ID
+              PERFORM 8100-WRITE-PROBE-RESULT THRU 8100-WRITE-PROBE-RESULT-EXIT.
+       GOBACK.
+
+       COPY REQLOGPA.
+       COPY SITEDPA.
+       COPY CORRPA.
+       COPY PROBERPA.
+       COPY FILESTPA.
