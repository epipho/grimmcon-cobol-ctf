@@ -0,0 +1,33 @@
+      *> CORRPA.cpy
+      *>   Allocates the next correlation ID: reads the last-issued
+      *>   value from the sequence file (a missing file just means
+      *>   none has ever been issued, so numbering starts at 1),
+      *>   returns it in WS-CORR-ID, and writes the incremented value
+      *>   back so the next probe -- in this run or a later one --
+      *>   gets the next number in the series.
+       9200-NEXT-CORRELATION-ID.
+           MOVE 0 TO CORR-NEXT-ID
+           OPEN INPUT CORRELATION-FILE
+           IF WS-FS-STATUS = '00'
+               READ CORRELATION-FILE
+               END-READ
+               IF WS-FS-STATUS NOT = '00' AND WS-FS-STATUS NOT = '10'
+                   MOVE 'READ' TO WS-FS-OPERATION
+                   MOVE 'PROBESEQ' TO WS-FS-FILE-NAME
+                   PERFORM 9100-CHECK-FILE-STATUS THRU
+                       9100-CHECK-FILE-STATUS-EXIT
+               END-IF
+               CLOSE CORRELATION-FILE
+           END-IF
+           ADD 1 TO CORR-NEXT-ID
+           MOVE CORR-NEXT-ID TO WS-CORR-ID
+           OPEN OUTPUT CORRELATION-FILE
+           MOVE 'OPEN' TO WS-FS-OPERATION
+           MOVE 'PROBESEQ' TO WS-FS-FILE-NAME
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           WRITE CORRELATION-RECORD
+           MOVE 'WRITE' TO WS-FS-OPERATION
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           CLOSE CORRELATION-FILE.
+       9200-NEXT-CORRELATION-ID-EXIT.
+           EXIT.
