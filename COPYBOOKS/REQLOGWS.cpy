@@ -0,0 +1,6 @@
+      *> REQLOGWS.cpy
+      *>   Working-storage for the dated request audit log written by
+      *>   GET1 / GET2 / GET3 so there is a record of exactly what was
+      *>   sent when these run unattended overnight.
+       01  WS-LOG-DATE              PIC 9(8).
+       01  WS-LOG-FILE-NAME         PIC X(20).
