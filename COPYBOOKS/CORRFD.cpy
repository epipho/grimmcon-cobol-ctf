@@ -0,0 +1,4 @@
+      *> CORRFD.cpy - FD for the shared correlation-ID sequence file.
+       FD  CORRELATION-FILE.
+       01  CORRELATION-RECORD.
+           05 CORR-NEXT-ID           PIC 9(8).
