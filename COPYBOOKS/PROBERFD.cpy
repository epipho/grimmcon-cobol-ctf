@@ -0,0 +1,9 @@
+      *> PROBERFD.cpy - FD for the shared probe-result file.
+       FD  PROBE-RESULT-FILE.
+       01  PROBE-RESULT-RECORD.
+           05 PR-DATE                PIC 9(8).
+           05 PR-TIME                PIC 9(8).
+           05 PR-PROGRAM-ID          PIC X(8).
+           05 PR-REQUEST-LINE        PIC X(48).
+           05 PR-RESPONSE-CODE       PIC X(3).
+           05 PR-CORRELATION-ID      PIC 9(8).
