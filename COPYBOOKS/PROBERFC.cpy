@@ -0,0 +1,7 @@
+      *> PROBERFC.cpy - FILE-CONTROL entry for the shared probe-result file.
+      *>   OPTIONAL so OPEN EXTEND creates PROBERES (status '05') the
+      *>   first time any probe logs a result, instead of abending with
+      *>   status '35' on a fresh checkout where no PROBERES ships.
+           SELECT OPTIONAL PROBE-RESULT-FILE ASSIGN TO "PROBERES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-STATUS.
