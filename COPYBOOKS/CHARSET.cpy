@@ -0,0 +1,9 @@
+      *> CHARSET.cpy
+      *>   Configurable character set swept by PLUTO's password-guess
+      *>   loop. Extend or replace CHARSET-VALUE to change what gets
+      *>   tried without touching PLUTO itself.
+       01  CHARSET-TABLE.
+           05  CHARSET-VALUE        PIC A(62) VALUE
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789'.
+       01  CHARSET-CHARS REDEFINES CHARSET-TABLE.
+           05  CHARSET-CHAR         PIC A(1) OCCURS 62 TIMES.
