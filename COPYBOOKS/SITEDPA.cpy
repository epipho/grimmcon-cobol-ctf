@@ -0,0 +1,35 @@
+      *> SITEDPA.cpy
+      *>   Looks up WS-SD-SITE-NAME in the shared site directory and
+      *>   returns WS-SD-HOST / WS-SD-BASE-PATH, falling back to the
+      *>   original ad.samsclass.info host when the key isn't on file
+      *>   (the directory is new and a site not yet catalogued should
+      *>   not stop a probe from running).  Requires SITEDWS to be
+      *>   copied into WORKING-STORAGE, SITEDFC / SITEDFD to be copied
+      *>   into FILE-CONTROL and the FILE SECTION, and FILESTWS /
+      *>   FILESTPA to be copied by the calling program with
+      *>   WS-FS-PROGRAM-ID already set.  The OPEN is tolerant of a
+      *>   missing SITEDIR (no abend check): a site directory that
+      *>   hasn't been set up yet falls straight through to the
+      *>   ad.samsclass.info fallback below instead of stopping every
+      *>   probe that calls this paragraph.
+       8200-LOOKUP-SITE.
+           MOVE SPACES TO SD-HOST
+           MOVE SPACES TO SD-BASE-PATH
+           OPEN INPUT SITE-DIRECTORY-FILE
+           IF WS-FS-STATUS = '00'
+               MOVE WS-SD-SITE-NAME TO SD-SITE-NAME
+               READ SITE-DIRECTORY-FILE
+                   INVALID KEY
+                       MOVE SPACES TO SD-HOST
+                       MOVE SPACES TO SD-BASE-PATH
+               END-READ
+               CLOSE SITE-DIRECTORY-FILE
+           END-IF
+           IF SD-HOST = SPACES
+               MOVE 'ad.samsclass.info' TO WS-SD-HOST
+           ELSE
+               MOVE SD-HOST TO WS-SD-HOST
+           END-IF
+           MOVE SD-BASE-PATH TO WS-SD-BASE-PATH.
+       8200-LOOKUP-SITE-EXIT.
+           EXIT.
