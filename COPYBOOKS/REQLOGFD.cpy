@@ -0,0 +1,3 @@
+      *> REQLOGFD.cpy - FD for the request audit log.
+       FD  REQUEST-LOG-FILE.
+       01  REQUEST-LOG-RECORD       PIC X(132).
