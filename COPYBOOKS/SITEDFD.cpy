@@ -0,0 +1,6 @@
+      *> SITEDFD.cpy - FD for the shared keyed site directory.
+       FD  SITE-DIRECTORY-FILE.
+       01  SITE-DIRECTORY-RECORD.
+           05 SD-SITE-NAME           PIC X(8).
+           05 SD-HOST                PIC X(40).
+           05 SD-BASE-PATH           PIC X(20).
