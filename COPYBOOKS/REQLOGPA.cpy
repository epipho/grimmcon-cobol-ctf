@@ -0,0 +1,30 @@
+      *> REQLOGPA.cpy
+      *>   Builds today's log file name and appends the GETLINE /
+      *>   HOSTLINE / USERAGENT just built to it.  Requires HTTPREQ
+      *>   and REQLOGWS to already be copied into WORKING-STORAGE and
+      *>   REQLOGFC / REQLOGFD to be copied into FILE-CONTROL and the
+      *>   FILE SECTION respectively.  Also requires FILESTWS / FILESTPA
+      *>   to be copied by the calling program and WS-FS-PROGRAM-ID to
+      *>   already be set.
+       8000-LOG-REQUEST.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD
+           STRING 'REQLOG' DELIMITED BY SIZE
+                  WS-LOG-DATE DELIMITED BY SIZE
+                  '.LOG' DELIMITED BY SIZE
+                  INTO WS-LOG-FILE-NAME
+           END-STRING
+           OPEN EXTEND REQUEST-LOG-FILE
+           MOVE 'OPEN' TO WS-FS-OPERATION
+           MOVE 'REQLOG' TO WS-FS-FILE-NAME
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           MOVE GETLINE TO REQUEST-LOG-RECORD
+           WRITE REQUEST-LOG-RECORD
+           MOVE HOSTLINE TO REQUEST-LOG-RECORD
+           WRITE REQUEST-LOG-RECORD
+           MOVE USERAGENT TO REQUEST-LOG-RECORD
+           WRITE REQUEST-LOG-RECORD
+           MOVE 'WRITE' TO WS-FS-OPERATION
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           CLOSE REQUEST-LOG-FILE.
+       8000-LOG-REQUEST-EXIT.
+           EXIT.
