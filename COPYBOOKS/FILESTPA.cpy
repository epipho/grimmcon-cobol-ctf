@@ -0,0 +1,26 @@
+      *> FILESTPA.cpy
+      *>   Checks WS-FS-STATUS after an OPEN/READ/WRITE and abends with
+      *>   a message identifying the program, the operation, and the
+      *>   file if the status is not a normal outcome (status '10' on a
+      *>   READ is end-of-file, not an error, so it is let through same
+      *>   as '00'; status '05' on an OPEN EXTEND/OPEN OUTPUT against a
+      *>   SELECT OPTIONAL file means the file didn't exist yet and was
+      *>   just created, which is also not an error).  Requires
+      *>   FILESTWS to already be copied into WORKING-STORAGE.
+      *>   Uses GOBACK rather than STOP RUN: every program that copies
+      *>   this paragraph is also CALLed as a subordinate step from
+      *>   NIGHTLY/MARCOSCHED, and STOP RUN there would terminate the
+      *>   whole run unit instead of just failing this one step back to
+      *>   its caller with RETURN-CODE set.
+       9100-CHECK-FILE-STATUS.
+           IF WS-FS-STATUS NOT = '00' AND WS-FS-STATUS NOT = '10'
+                   AND WS-FS-STATUS NOT = '05'
+               DISPLAY 'FILE I/O ERROR IN ' WS-FS-PROGRAM-ID
+               DISPLAY '  OPERATION : ' WS-FS-OPERATION
+               DISPLAY '  FILE      : ' WS-FS-FILE-NAME
+               DISPLAY '  STATUS    : ' WS-FS-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+       9100-CHECK-FILE-STATUS-EXIT.
+           EXIT.
