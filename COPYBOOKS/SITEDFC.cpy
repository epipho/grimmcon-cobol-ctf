@@ -0,0 +1,8 @@
+      *> SITEDFC.cpy - FILE-CONTROL entry for the shared keyed site
+      *>   directory, mapping a short logical site name to its target
+      *>   Host and base path.
+           SELECT SITE-DIRECTORY-FILE ASSIGN TO "SITEDIR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SD-SITE-NAME
+               FILE STATUS IS WS-FS-STATUS.
