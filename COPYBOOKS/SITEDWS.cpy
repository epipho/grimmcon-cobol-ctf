@@ -0,0 +1,10 @@
+      *> SITEDWS.cpy
+      *>   Working-storage for a lookup against the shared keyed site
+      *>   directory (SITEDFC/SITEDFD).  The calling program may set
+      *>   WS-SD-SITE-NAME before performing 8200-LOOKUP-SITE to look
+      *>   up something other than the default site; WS-SD-HOST and
+      *>   WS-SD-BASE-PATH come back populated (falling back to the
+      *>   original ad.samsclass.info host if the key isn't on file).
+       01  WS-SD-SITE-NAME           PIC X(8) VALUE 'DEFAULT'.
+       01  WS-SD-HOST                PIC X(40).
+       01  WS-SD-BASE-PATH           PIC X(20).
