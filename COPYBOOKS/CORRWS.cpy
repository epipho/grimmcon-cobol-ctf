@@ -0,0 +1,9 @@
+      *> CORRWS.cpy
+      *>   Working-storage for the shared correlation-ID sequence, used
+      *>   to stamp a unique number into both the outgoing request and
+      *>   its PROBE-RESULT record so a logged response can be matched
+      *>   back to the exact request that produced it.  Requires CORRFC
+      *>   / CORRFD to be copied into FILE-CONTROL and the FILE SECTION,
+      *>   and FILESTWS / FILESTPA to be copied by the calling program
+      *>   with WS-FS-PROGRAM-ID already set.
+       01  WS-CORR-ID                PIC 9(8) VALUE 0.
