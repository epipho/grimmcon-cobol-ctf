@@ -0,0 +1,6 @@
+      *> CREDREC.cpy
+      *>   One test-account credential pair read by DUMBO from its
+      *>   batch credential file.
+       01  CREDENTIAL-RECORD.
+           05  CR-USERID            PIC X(20).
+           05  CR-PASSWORD          PIC X(20).
