@@ -0,0 +1,5 @@
+      *> CORRFC.cpy - FILE-CONTROL entry for the shared correlation-ID
+      *>   sequence file.
+           SELECT CORRELATION-FILE ASSIGN TO "PROBESEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-STATUS.
