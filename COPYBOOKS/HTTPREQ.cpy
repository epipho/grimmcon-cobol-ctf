@@ -0,0 +1,13 @@
+      *> HTTPREQ.cpy
+      *>   Common HTTP probe request-line layout.  Shared by every
+      *>   GET / login-probe program (GET1, GET2, GET3, DUMBO, MICKEY,
+      *>   PLUTO, MARCO, CHAL1) so the wire format only lives in one
+      *>   place.  CORRIDLINE carries the correlation ID (see CORRWS/
+      *>   CORRFC/CORRFD/CORRPA) stamped on each outgoing request so it
+      *>   can be matched back to its PROBE-RESULT record.
+       01  HTTP-REQUEST-LINE.
+           05  GETLINE             PIC A(48).
+           05  HOSTLINE            PIC A(48).
+           05  USERAGENT           PIC A(48).
+           05  CORRIDLINE          PIC A(30).
+           05  CR                  PIC X VALUE X'0A'.
