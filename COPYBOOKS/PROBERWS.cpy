@@ -0,0 +1,11 @@
+      *> PROBERWS.cpy
+      *>   Working-storage for the shared PROBE-RESULT record written
+      *>   by every probe program (GET1, GET2, GET3, DUMBO, MICKEY,
+      *>   PLUTO, MARCO, CHAL1) so there is one file to reconcile what
+      *>   ran across all eight probes on a given night.
+       01  WS-PR-DATE                PIC 9(8).
+       01  WS-PR-TIME                PIC 9(8).
+       01  WS-PR-PROGRAM-ID          PIC X(8).
+       01  WS-PR-REQUEST-LINE        PIC X(48).
+       01  WS-PR-RESPONSE-CODE       PIC X(3) VALUE SPACES.
+       01  WS-PR-CORRELATION-ID      PIC 9(8) VALUE 0.
