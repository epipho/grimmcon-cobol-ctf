@@ -0,0 +1,30 @@
+      *> PROBERPA.cpy
+      *>   Stamps the current date/time and writes one PROBE-RESULT
+      *>   record.  Requires PROBERWS to be copied into WORKING-STORAGE
+      *>   and PROBERFC / PROBERFD to be copied into FILE-CONTROL and
+      *>   the FILE SECTION respectively.  The calling program must
+      *>   MOVE its own program-id, the request line just built, and
+      *>   the response code (or leave WS-PR-RESPONSE-CODE as SPACES
+      *>   if none is captured), and the correlation ID stamped on the
+      *>   matching outgoing request, before performing this paragraph.
+      *>   Also requires FILESTWS / FILESTPA to be copied by the
+      *>   calling program and WS-FS-PROGRAM-ID to already be set.
+       8100-WRITE-PROBE-RESULT.
+           ACCEPT WS-PR-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-PR-TIME FROM TIME
+           OPEN EXTEND PROBE-RESULT-FILE
+           MOVE 'OPEN' TO WS-FS-OPERATION
+           MOVE 'PROBERES' TO WS-FS-FILE-NAME
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           MOVE WS-PR-DATE TO PR-DATE
+           MOVE WS-PR-TIME TO PR-TIME
+           MOVE WS-PR-PROGRAM-ID TO PR-PROGRAM-ID
+           MOVE WS-PR-REQUEST-LINE TO PR-REQUEST-LINE
+           MOVE WS-PR-RESPONSE-CODE TO PR-RESPONSE-CODE
+           MOVE WS-PR-CORRELATION-ID TO PR-CORRELATION-ID
+           WRITE PROBE-RESULT-RECORD
+           MOVE 'WRITE' TO WS-FS-OPERATION
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           CLOSE PROBE-RESULT-FILE.
+       8100-WRITE-PROBE-RESULT-EXIT.
+           EXIT.
