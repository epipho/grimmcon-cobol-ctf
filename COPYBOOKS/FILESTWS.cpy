@@ -0,0 +1,11 @@
+      *> FILESTWS.cpy
+      *>   Working-storage for the shared file-status check/abend
+      *>   paragraph (FILESTPA.cpy) used by the probe programs' file
+      *>   I/O.  Caller MOVEs the program-id, the operation just done,
+      *>   and the file name into these fields and sets WS-FS-STATUS
+      *>   from the SELECT's FILE STATUS clause before performing the
+      *>   check.
+       01  WS-FS-PROGRAM-ID          PIC X(8).
+       01  WS-FS-OPERATION           PIC X(10).
+       01  WS-FS-FILE-NAME           PIC X(10).
+       01  WS-FS-STATUS              PIC X(2).
