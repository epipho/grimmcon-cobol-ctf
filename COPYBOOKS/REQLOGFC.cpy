@@ -0,0 +1,9 @@
+      *> REQLOGFC.cpy - FILE-CONTROL entry for the request audit log.
+      *>   OPTIONAL so OPEN EXTEND creates the day's REQLOG<date>.LOG
+      *>   (status '05') the first time it's written instead of
+      *>   abending with status '35' -- this would otherwise fail on
+      *>   the first request of every calendar day, since a new log
+      *>   file name is built daily and never ships pre-created.
+           SELECT OPTIONAL REQUEST-LOG-FILE ASSIGN TO WS-LOG-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-STATUS.
