@@ -1,22 +1,356 @@
-IDENTIFICATION DIVISION.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  Added checkpoint/restart: WS-NUM is written to
+      *>               a checkpoint file after each pass and a restart
+      *>               resumes from the last completed value instead
+      *>               of starting over from 3.
+      *>   2026-08-09  The search ceiling now comes from an optional
+      *>               parameter file instead of being hardcoded at
+      *>               1000, and the twin pairs found are written to a
+      *>               report file with a header and a final count
+      *>               instead of only to DISPLAY.
+      *>   2026-08-09  Report now breaks by hundreds range (0-99,
+      *>               100-199, and so on), printing a range header and
+      *>               a pairs-found subtotal for each range instead of
+      *>               one flat list; the running subtotal also rides
+      *>               along in the checkpoint record so a restart in
+      *>               the middle of a range picks the count back up
+      *>               correctly.
+      *>   2026-08-09  Runs the ISPTEST known-answer self-check against
+      *>               IS-PRIME before the real search starts; a failed
+      *>               case aborts the run instead of letting a broken
+      *>               IS-PRIME silently produce a bad report.
+      *>   2026-08-09  Each run's pairs are now archived by run-date,
+      *>               and a trend report is produced comparing this
+      *>               run's pairs against the previously archived run
+      *>               so a pair that dropped out (or showed up new)
+      *>               run over run is called out instead of only being
+      *>               visible by comparing two report files by hand.
+      *>   2026-08-09  Added PRIMEPCKP: every pair found is now appended
+      *>               to it as it is found, and a restart preloads it
+      *>               into the current-run pair table before the
+      *>               search resumes.  Previously the current-run pair
+      *>               table only held pairs found since the restart,
+      *>               so a checkpoint-resumed run archived an
+      *>               incomplete set to PRIMEHIST and permanently lost
+      *>               the pairs found before the interruption.
+      *>   2026-08-09  Added OPTIONAL to the PAIR-CKPT-FILE SELECT and a
+      *>               status check around the per-pair OPEN EXTEND;
+      *>               without OPTIONAL, OPEN EXTEND against a PRIMEPCKP
+      *>               that doesn't exist yet returned status '35' and
+      *>               the unchecked WRITE that followed silently did
+      *>               nothing (status '48'), so a first-ever run lost
+      *>               every pair found before an interruption even
+      *>               though PRIMERPT itself still showed them.
+       IDENTIFICATION DIVISION.
     PROGRAM-ID. TWIN-PRIMES.
 
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CHECKPOINT-FILE ASSIGN TO "PRIMECKP"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CKPT-STATUS.
+        SELECT CEILING-PARM-FILE ASSIGN TO "PRIMEPRM"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PRM-STATUS.
+        SELECT REPORT-FILE ASSIGN TO "PRIMERPT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT HISTORY-FILE ASSIGN TO "PRIMEHIST"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-HIST-STATUS.
+        SELECT TREND-REPORT-FILE ASSIGN TO "PRIMETRND"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT OPTIONAL PAIR-CKPT-FILE ASSIGN TO "PRIMEPCKP"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PCKPT-STATUS.
+
 DATA DIVISION.
+    FILE SECTION.
+    FD  CHECKPOINT-FILE.
+    01  CHECKPOINT-RECORD.
+        05 CK-NUM                PIC 9(8).
+        05 CK-RANGE-COUNT        PIC 9(8).
+
+    FD  CEILING-PARM-FILE.
+    01  CEILING-PARM-RECORD     PIC 9(8).
+
+    FD  REPORT-FILE.
+    01  REPORT-RECORD           PIC X(40).
+
+    FD  HISTORY-FILE.
+    01  HISTORY-RECORD.
+        05 HI-RUN-DATE           PIC 9(8).
+        05 HI-NUM                PIC 9(8).
+        05 HI-TWIN               PIC 9(8).
+
+    FD  TREND-REPORT-FILE.
+    01  TREND-REPORT-RECORD     PIC X(48).
+
+    FD  PAIR-CKPT-FILE.
+    01  PAIR-CKPT-RECORD.
+        05 PC-NUM                PIC 9(8).
+        05 PC-TWIN                PIC 9(8).
+
     WORKING-STORAGE SECTION.
-        01 WS-NUM PIC 9(4).
-        01 WS-TWIN PIC 9(4).
+        01 WS-NUM PIC 9(8).
+        01 WS-START-NUM PIC 9(8) VALUE 3.
+        01 WS-TWIN PIC 9(8).
         01 WS-RES PIC 9(1).
+        01 WS-CEILING PIC 9(8) VALUE 1000.
+        01 WS-CKPT-STATUS PIC X(2).
+        01 WS-PRM-STATUS PIC X(2).
+        01 WS-RESUMING-SW PIC X VALUE 'N'.
+           88 RESUMING-RUN VALUE 'Y'.
+        01 WS-PAIR-COUNT PIC 9(8) VALUE 0.
+        01 WS-REPORT-LINE.
+            05 WS-R-NUM PIC Z(7)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 WS-R-TWIN PIC Z(7)9.
+        01 WS-CUR-HUNDRED PIC 9(6) VALUE 0.
+        01 WS-PREV-HUNDRED PIC 9(6) VALUE 0.
+        01 WS-RANGE-COUNT PIC 9(8) VALUE 0.
+        01 WS-RANGE-LOW PIC 9(8).
+        01 WS-RANGE-HIGH PIC 9(8).
+        01 WS-RANGE-LINE.
+            05 FILLER PIC X(7) VALUE 'RANGE '.
+            05 WS-RL-LOW PIC Z(7)9.
+            05 FILLER PIC X(3) VALUE ' - '.
+            05 WS-RL-HIGH PIC Z(7)9.
+        01 WS-RANGE-SUB-LINE.
+            05 FILLER PIC X(19) VALUE '  PAIRS IN RANGE: '.
+            05 WS-RS-COUNT PIC Z(7)9.
+        01 WS-SELFTEST-RC PIC 9(1) VALUE 0.
+        01 WS-HIST-STATUS PIC X(2).
+        01 WS-PCKPT-STATUS PIC X(2).
+        01 WS-RUN-DATE PIC 9(8).
+        01 WS-CURRENT-PAIR-TABLE.
+            05 WS-CUR-PAIR OCCURS 200 TIMES INDEXED BY CU-IDX.
+                10 WS-CUR-NUM     PIC 9(8).
+                10 WS-CUR-TWIN    PIC 9(8).
+        01 WS-CUR-PAIR-COUNT PIC 9(4) VALUE 0.
+        01 WS-PRIOR-PAIR-TABLE.
+            05 WS-PRIOR-PAIR OCCURS 200 TIMES INDEXED BY PR-IDX.
+                10 WS-PRIOR-NUM   PIC 9(8).
+                10 WS-PRIOR-TWIN  PIC 9(8).
+        01 WS-PRIOR-PAIR-COUNT PIC 9(4) VALUE 0.
+        01 WS-FOUND-SW PIC X VALUE 'N'.
+           88 WS-PAIR-FOUND VALUE 'Y'.
+        01 WS-NEW-COUNT PIC 9(4) VALUE 0.
+        01 WS-MISSING-COUNT PIC 9(4) VALUE 0.
+        01 WS-TREND-LINE.
+            05 FILLER PIC X(12).
+            05 WS-TL-NUM PIC Z(7)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 WS-TL-TWIN PIC Z(7)9.
 
 PROCEDURE DIVISION.
-    PERFORM VARYING WS-NUM FROM 3 BY 2 UNTIL WS-NUM > 1000
+    CALL 'ISPTEST' USING WS-SELFTEST-RC
+    IF WS-SELFTEST-RC NOT = 0
+        DISPLAY 'TWIN-PRIMES ABORTED: ISPTEST SELF-CHECK FAILED'
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    OPEN INPUT CEILING-PARM-FILE
+    IF WS-PRM-STATUS = '00'
+        READ CEILING-PARM-FILE
+            NOT AT END
+                MOVE CEILING-PARM-RECORD TO WS-CEILING
+        END-READ
+        CLOSE CEILING-PARM-FILE
+    END-IF
+
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKPT-STATUS = '00'
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+        IF WS-CKPT-STATUS = '00'
+            COMPUTE WS-START-NUM = CK-NUM + 2
+            MOVE CK-RANGE-COUNT TO WS-RANGE-COUNT
+            SET RESUMING-RUN TO TRUE
+        END-IF
+        CLOSE CHECKPOINT-FILE
+    END-IF
+
+    IF RESUMING-RUN
+        PERFORM 1000-LOAD-PAIR-CHECKPOINT
+    END-IF
+
+    COMPUTE WS-PREV-HUNDRED = WS-START-NUM / 100
+
+    IF RESUMING-RUN
+        OPEN EXTEND REPORT-FILE
+    ELSE
+        OPEN OUTPUT REPORT-FILE
+        MOVE 'TWIN PRIME REPORT' TO REPORT-RECORD
+        WRITE REPORT-RECORD
+        PERFORM 2000-WRITE-RANGE-HEADER
+    END-IF
+
+    PERFORM VARYING WS-NUM FROM WS-START-NUM BY 2 UNTIL WS-NUM > WS-CEILING
+        COMPUTE WS-CUR-HUNDRED = WS-NUM / 100
+        IF WS-CUR-HUNDRED NOT = WS-PREV-HUNDRED
+            PERFORM 2100-WRITE-RANGE-SUBTOTAL
+            MOVE 0 TO WS-RANGE-COUNT
+            MOVE WS-CUR-HUNDRED TO WS-PREV-HUNDRED
+            PERFORM 2000-WRITE-RANGE-HEADER
+        END-IF
+
         CALL 'IS-PRIME' USING WS-NUM, WS-RES
         IF WS-RES = 1 THEN
             ADD 2 TO WS-NUM GIVING WS-TWIN
             CALL 'IS-PRIME' USING WS-TWIN, WS-RES
             IF WS-RES = 1 THEN
                 DISPLAY WS-NUM' 'WS-TWIN
+                MOVE WS-NUM TO WS-R-NUM
+                MOVE WS-TWIN TO WS-R-TWIN
+                WRITE REPORT-RECORD FROM WS-REPORT-LINE
+                ADD 1 TO WS-PAIR-COUNT
+                ADD 1 TO WS-RANGE-COUNT
+                IF WS-CUR-PAIR-COUNT < 200
+                    ADD 1 TO WS-CUR-PAIR-COUNT
+                    MOVE WS-NUM TO WS-CUR-NUM(WS-CUR-PAIR-COUNT)
+                    MOVE WS-TWIN TO WS-CUR-TWIN(WS-CUR-PAIR-COUNT)
+                END-IF
+                OPEN EXTEND PAIR-CKPT-FILE
+                IF WS-PCKPT-STATUS = '00' OR WS-PCKPT-STATUS = '05'
+                    MOVE WS-NUM TO PC-NUM
+                    MOVE WS-TWIN TO PC-TWIN
+                    WRITE PAIR-CKPT-RECORD
+                END-IF
+                CLOSE PAIR-CKPT-FILE
             END-IF
         END-IF
+        OPEN OUTPUT CHECKPOINT-FILE
+        MOVE WS-NUM TO CK-NUM
+        MOVE WS-RANGE-COUNT TO CK-RANGE-COUNT
+        WRITE CHECKPOINT-RECORD
+        CLOSE CHECKPOINT-FILE
     END-PERFORM.
 
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE.
+    OPEN OUTPUT PAIR-CKPT-FILE
+    CLOSE PAIR-CKPT-FILE.
+
+    PERFORM 2100-WRITE-RANGE-SUBTOTAL.
+
+    STRING 'TOTAL TWIN PAIRS FOUND: ' DELIMITED BY SIZE
+           WS-PAIR-COUNT DELIMITED BY SIZE
+           INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD
+    CLOSE REPORT-FILE.
+
+    PERFORM 3000-LOAD-PRIOR-RUN.
+    PERFORM 3100-WRITE-TREND-REPORT.
+    PERFORM 3200-SAVE-CURRENT-RUN.
+
 STOP RUN.
+
+1000-LOAD-PAIR-CHECKPOINT.
+    MOVE 0 TO WS-CUR-PAIR-COUNT
+    OPEN INPUT PAIR-CKPT-FILE
+    IF WS-PCKPT-STATUS = '00'
+        PERFORM 1010-READ-ONE-PAIR-CHECKPOINT
+            UNTIL WS-PCKPT-STATUS NOT = '00'
+               OR WS-CUR-PAIR-COUNT = 200
+        CLOSE PAIR-CKPT-FILE
+    END-IF.
+
+1010-READ-ONE-PAIR-CHECKPOINT.
+    READ PAIR-CKPT-FILE
+        AT END MOVE '10' TO WS-PCKPT-STATUS
+        NOT AT END
+            ADD 1 TO WS-CUR-PAIR-COUNT
+            MOVE PC-NUM TO WS-CUR-NUM(WS-CUR-PAIR-COUNT)
+            MOVE PC-TWIN TO WS-CUR-TWIN(WS-CUR-PAIR-COUNT)
+    END-READ.
+
+2000-WRITE-RANGE-HEADER.
+    COMPUTE WS-RANGE-LOW = WS-PREV-HUNDRED * 100
+    COMPUTE WS-RANGE-HIGH = WS-RANGE-LOW + 99
+    MOVE WS-RANGE-LOW TO WS-RL-LOW
+    MOVE WS-RANGE-HIGH TO WS-RL-HIGH
+    WRITE REPORT-RECORD FROM WS-RANGE-LINE.
+
+2100-WRITE-RANGE-SUBTOTAL.
+    MOVE WS-RANGE-COUNT TO WS-RS-COUNT
+    WRITE REPORT-RECORD FROM WS-RANGE-SUB-LINE.
+
+3000-LOAD-PRIOR-RUN.
+    MOVE 0 TO WS-PRIOR-PAIR-COUNT
+    OPEN INPUT HISTORY-FILE
+    IF WS-HIST-STATUS = '00'
+        PERFORM 3010-READ-ONE-PRIOR-PAIR
+            UNTIL WS-HIST-STATUS NOT = '00'
+               OR WS-PRIOR-PAIR-COUNT = 200
+        CLOSE HISTORY-FILE
+    END-IF.
+
+3010-READ-ONE-PRIOR-PAIR.
+    READ HISTORY-FILE
+        AT END MOVE '10' TO WS-HIST-STATUS
+        NOT AT END
+            ADD 1 TO WS-PRIOR-PAIR-COUNT
+            MOVE HI-NUM TO WS-PRIOR-NUM(WS-PRIOR-PAIR-COUNT)
+            MOVE HI-TWIN TO WS-PRIOR-TWIN(WS-PRIOR-PAIR-COUNT)
+    END-READ.
+
+3100-WRITE-TREND-REPORT.
+    MOVE 0 TO WS-NEW-COUNT
+    MOVE 0 TO WS-MISSING-COUNT
+    OPEN OUTPUT TREND-REPORT-FILE
+    MOVE 'TWIN PRIME TREND REPORT' TO TREND-REPORT-RECORD
+    WRITE TREND-REPORT-RECORD
+
+    PERFORM VARYING CU-IDX FROM 1 BY 1 UNTIL CU-IDX > WS-CUR-PAIR-COUNT
+        SET WS-FOUND-SW TO 'N'
+        PERFORM VARYING PR-IDX FROM 1 BY 1
+                UNTIL PR-IDX > WS-PRIOR-PAIR-COUNT
+            IF WS-CUR-NUM(CU-IDX) = WS-PRIOR-NUM(PR-IDX) AND
+               WS-CUR-TWIN(CU-IDX) = WS-PRIOR-TWIN(PR-IDX)
+                SET WS-PAIR-FOUND TO TRUE
+            END-IF
+        END-PERFORM
+        IF NOT WS-PAIR-FOUND
+            MOVE 'NEW THIS RUN: ' TO WS-TREND-LINE
+            MOVE WS-CUR-NUM(CU-IDX) TO WS-TL-NUM
+            MOVE WS-CUR-TWIN(CU-IDX) TO WS-TL-TWIN
+            WRITE TREND-REPORT-RECORD FROM WS-TREND-LINE
+            ADD 1 TO WS-NEW-COUNT
+        END-IF
+    END-PERFORM
+
+    PERFORM VARYING PR-IDX FROM 1 BY 1 UNTIL PR-IDX > WS-PRIOR-PAIR-COUNT
+        SET WS-FOUND-SW TO 'N'
+        PERFORM VARYING CU-IDX FROM 1 BY 1
+                UNTIL CU-IDX > WS-CUR-PAIR-COUNT
+            IF WS-PRIOR-NUM(PR-IDX) = WS-CUR-NUM(CU-IDX) AND
+               WS-PRIOR-TWIN(PR-IDX) = WS-CUR-TWIN(CU-IDX)
+                SET WS-PAIR-FOUND TO TRUE
+            END-IF
+        END-PERFORM
+        IF NOT WS-PAIR-FOUND
+            MOVE 'MISSING NOW:  ' TO WS-TREND-LINE
+            MOVE WS-PRIOR-NUM(PR-IDX) TO WS-TL-NUM
+            MOVE WS-PRIOR-TWIN(PR-IDX) TO WS-TL-TWIN
+            WRITE TREND-REPORT-RECORD FROM WS-TREND-LINE
+            ADD 1 TO WS-MISSING-COUNT
+        END-IF
+    END-PERFORM
+
+    DISPLAY 'TREND: ' WS-NEW-COUNT ' NEW PAIR(S), '
+            WS-MISSING-COUNT ' MISSING PAIR(S) SINCE PRIOR RUN'
+    CLOSE TREND-REPORT-FILE.
+
+3200-SAVE-CURRENT-RUN.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    OPEN OUTPUT HISTORY-FILE
+    PERFORM VARYING CU-IDX FROM 1 BY 1 UNTIL CU-IDX > WS-CUR-PAIR-COUNT
+        MOVE WS-RUN-DATE TO HI-RUN-DATE
+        MOVE WS-CUR-NUM(CU-IDX) TO HI-NUM
+        MOVE WS-CUR-TWIN(CU-IDX) TO HI-TWIN
+        WRITE HISTORY-RECORD
+    END-PERFORM
+    CLOSE HISTORY-FILE.
