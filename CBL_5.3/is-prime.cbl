@@ -1,27 +1,49 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. IS-PRIME.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  Widened LS-VAL/WS-DIV/WS-RES/WS-R to PIC 9(8) so
+      *>               callers are not limited to four-digit candidates,
+      *>               and changed the trial-division limit from
+      *>               LS-VAL / 2 to the square root of LS-VAL (tested
+      *>               as WS-DIV * WS-DIV > LS-VAL) so large candidates
+      *>               no longer run a divisor all the way up to half
+      *>               their value.
+      *>   2026-08-09  Fixed two edge cases the even/odd check got
+      *>               wrong: LS-VAL of 1 was coming back prime (no
+      *>               divisor under its square root), and LS-VAL of 2
+      *>               was coming back composite (caught by the even
+      *>               check before 2 could be recognized as prime).
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. IS-PRIME.
 
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-        01 WS-DIV PIC 9(4).
-        01 WS-RES PIC 9(4).
-        01 WS-R PIC 9(4).
-    LINKAGE SECTION.
-        01 LS-VAL PIC 9(4).
-        01 LS-RES PIC 9(1).
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+               01 WS-DIV PIC 9(8).
+               01 WS-RES PIC 9(8).
+               01 WS-R PIC 9(8).
+           LINKAGE SECTION.
+               01 LS-VAL PIC 9(8).
+               01 LS-RES PIC 9(1).
 
-PROCEDURE DIVISION USING LS-VAL, LS-RES.
-    DIVIDE LS-VAL BY 2 GIVING WS-RES REMAINDER WS-R.
-    IF WS-R = 0 THEN
-        MOVE 0 TO LS-RES
-        GOBACK
-    END-IF.
-    PERFORM VARYING WS-DIV FROM 3 BY 2 UNTIL WS-DIV > LS-VAL / 2
-        DIVIDE LS-VAL BY WS-DIV GIVING WS-RES REMAINDER WS-R
-        IF WS-R = 0 THEN
-            MOVE 0 TO LS-RES
-            GOBACK
-        END-IF
-    END-PERFORM.
-    MOVE 1 TO LS-RES
-EXIT PROGRAM.
+       PROCEDURE DIVISION USING LS-VAL, LS-RES.
+           IF LS-VAL < 2 THEN
+               MOVE 0 TO LS-RES
+               GOBACK
+           END-IF.
+           IF LS-VAL = 2 THEN
+               MOVE 1 TO LS-RES
+               GOBACK
+           END-IF.
+           DIVIDE LS-VAL BY 2 GIVING WS-RES REMAINDER WS-R.
+           IF WS-R = 0 THEN
+               MOVE 0 TO LS-RES
+               GOBACK
+           END-IF.
+           PERFORM VARYING WS-DIV FROM 3 BY 2 UNTIL WS-DIV * WS-DIV > LS-VAL
+               DIVIDE LS-VAL BY WS-DIV GIVING WS-RES REMAINDER WS-R
+               IF WS-R = 0 THEN
+                   MOVE 0 TO LS-RES
+                   GOBACK
+               END-IF
+           END-PERFORM.
+           MOVE 1 TO LS-RES
+       EXIT PROGRAM.
