@@ -0,0 +1,66 @@
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  New program.  Runs IS-PRIME against an optional
+      *>               known-answer file of values and their expected
+      *>               prime/composite result before TWIN-PRIMES starts
+      *>               its real search, so a future change to IS-PRIME
+      *>               that breaks an edge case (like LS-VAL of 1 or 2)
+      *>               is caught before it silently skews a production
+      *>               run instead of only showing up if someone happens
+      *>               to notice the report looks wrong.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ISPTEST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KNOWN-ANSWER-FILE ASSIGN TO "PRIMEKNW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KNOWN-ANSWER-FILE.
+       01  KNOWN-ANSWER-RECORD.
+           05 KA-VALUE               PIC 9(8).
+           05 KA-EXPECTED             PIC 9(1).
+
+       WORKING-STORAGE SECTION.
+           01 WS-KA-STATUS           PIC X(2).
+           01 WS-KA-EOF-SW           PIC X VALUE 'N'.
+              88 END-OF-CASES        VALUE 'Y'.
+           01 WS-ACTUAL-RESULT       PIC 9(1).
+           01 WS-CASE-COUNT          PIC 9(6) VALUE 0.
+           01 WS-FAIL-COUNT          PIC 9(6) VALUE 0.
+
+       LINKAGE SECTION.
+           01 LS-RETURN-CODE         PIC 9(1).
+
+       PROCEDURE DIVISION USING LS-RETURN-CODE.
+       0000-MAINLINE.
+           MOVE 0 TO LS-RETURN-CODE
+           OPEN INPUT KNOWN-ANSWER-FILE
+           IF WS-KA-STATUS = '00'
+               PERFORM 1000-CHECK-CASE UNTIL END-OF-CASES
+               CLOSE KNOWN-ANSWER-FILE
+           END-IF
+           DISPLAY 'ISPTEST CASES: ' WS-CASE-COUNT
+                   '  FAILED: ' WS-FAIL-COUNT
+           IF WS-FAIL-COUNT > 0
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       1000-CHECK-CASE.
+           READ KNOWN-ANSWER-FILE
+               AT END SET END-OF-CASES TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CASE-COUNT
+                   CALL 'IS-PRIME' USING KA-VALUE, WS-ACTUAL-RESULT
+                   IF WS-ACTUAL-RESULT NOT = KA-EXPECTED
+                       DISPLAY 'ISPTEST MISMATCH FOR ' KA-VALUE
+                               ': EXPECTED ' KA-EXPECTED
+                               ' GOT ' WS-ACTUAL-RESULT
+                       ADD 1 TO WS-FAIL-COUNT
+                   END-IF
+           END-READ.
