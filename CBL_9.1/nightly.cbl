@@ -0,0 +1,120 @@
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  New program.  Chains the eight probe jobs
+      *>               (GET1, GET2, GET3, DUMBO, MICKEY, PLUTO, MARCO,
+      *>               CHAL1) into the nightly cycle in a fixed order
+      *>               and logs each step's start/end time and return
+      *>               status, instead of relying on someone kicking
+      *>               off eight separate jobs by hand.
+      *>   2026-08-09  Added VAR as the first step, so the night's
+      *>               control-record parameters are loaded from VARPARM
+      *>               before any probe runs.
+      *>   2026-08-09  Passes a dry-run flag to DUMBO, MICKEY, and
+      *>               PLUTO; left at 'N' here so the nightly cycle
+      *>               keeps sending real attempts, but the same load
+      *>               modules can now be driven in dry-run mode by
+      *>               another caller (e.g. the operator menu).
+      *>   2026-08-09  Calls EODRPT after the step log is closed so the
+      *>               end-of-day summary is produced as the last step
+      *>               of the nightly cycle, once NIGHTLOG has every
+      *>               step's completion status in it.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEP-LOG-FILE ASSIGN TO "NIGHTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STEP-LOG-FILE.
+       01  STEP-LOG-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-STEP-NAME          PIC X(8).
+           01 WS-START-TIME         PIC 9(8).
+           01 WS-END-TIME           PIC 9(8).
+           01 WS-GET2-USER-AGENT    PIC X(24) VALUE SPACES.
+           01 WS-GET3-RANGE-START   PIC 9(2) VALUE 0.
+           01 WS-GET3-RANGE-END     PIC 9(2) VALUE 0.
+           01 WS-GET3-HEADER-LABEL  PIC X(20) VALUE SPACES.
+           01 WS-DRY-RUN-FLAG       PIC X(1) VALUE 'N'.
+           01 WS-STEP-LINE.
+              05 WS-L-STEP          PIC X(8).
+              05 FILLER             PIC X VALUE SPACE.
+              05 WS-L-START         PIC 9(8).
+              05 FILLER             PIC X VALUE SPACE.
+              05 WS-L-END           PIC 9(8).
+              05 FILLER             PIC X VALUE SPACE.
+              05 WS-L-STATUS        PIC X(9).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT STEP-LOG-FILE.
+
+           MOVE 'VAR' TO WS-STEP-NAME
+           PERFORM 2000-LOG-START
+           CALL 'VAR'
+           PERFORM 2000-LOG-END
+
+           MOVE 'GET1' TO WS-STEP-NAME
+           PERFORM 2000-LOG-START
+           CALL 'GET1'
+           PERFORM 2000-LOG-END
+
+           MOVE 'GET2' TO WS-STEP-NAME
+           PERFORM 2000-LOG-START
+           CALL 'GET2' USING WS-GET2-USER-AGENT
+           PERFORM 2000-LOG-END
+
+           MOVE 'GET3' TO WS-STEP-NAME
+           PERFORM 2000-LOG-START
+           CALL 'GET3' USING WS-GET3-RANGE-START, WS-GET3-RANGE-END,
+               WS-GET3-HEADER-LABEL
+           PERFORM 2000-LOG-END
+
+           MOVE 'DUMBO' TO WS-STEP-NAME
+           PERFORM 2000-LOG-START
+           CALL 'DUMBO' USING WS-DRY-RUN-FLAG
+           PERFORM 2000-LOG-END
+
+           MOVE 'MICKEY' TO WS-STEP-NAME
+           PERFORM 2000-LOG-START
+           CALL 'MICKEY' USING WS-DRY-RUN-FLAG
+           PERFORM 2000-LOG-END
+
+           MOVE 'PLUTO' TO WS-STEP-NAME
+           PERFORM 2000-LOG-START
+           CALL 'PLUTO' USING WS-DRY-RUN-FLAG
+           PERFORM 2000-LOG-END
+
+           MOVE 'MARCO' TO WS-STEP-NAME
+           PERFORM 2000-LOG-START
+           CALL 'MARCO'
+           PERFORM 2000-LOG-END
+
+           MOVE 'CHAL1' TO WS-STEP-NAME
+           PERFORM 2000-LOG-START
+           CALL 'CHAL1'
+           PERFORM 2000-LOG-END
+
+           CLOSE STEP-LOG-FILE.
+           CALL 'EODRPT'.
+           STOP RUN.
+
+       2000-LOG-START.
+           ACCEPT WS-START-TIME FROM TIME.
+
+       2000-LOG-END.
+           ACCEPT WS-END-TIME FROM TIME
+           MOVE WS-STEP-NAME TO WS-L-STEP
+           MOVE WS-START-TIME TO WS-L-START
+           MOVE WS-END-TIME TO WS-L-END
+           IF RETURN-CODE = ZERO
+               MOVE 'COMPLETE' TO WS-L-STATUS
+           ELSE
+               MOVE 'FAILED' TO WS-L-STATUS
+           END-IF
+           WRITE STEP-LOG-RECORD FROM WS-STEP-LINE.
