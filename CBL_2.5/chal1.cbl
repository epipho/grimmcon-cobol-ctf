@@ -1,16 +1,172 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. MARCO.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  Corrected PROGRAM-ID to CHAL1 (was cloned from
+      *>               MARCO and never renamed), switched to the
+      *>               common HTTPREQ request-line copybook, and
+      *>               corrected the duplicated "Host: Host:" literal.
+      *>   2026-08-09  Reads ANSWER values from a transaction file and
+      *>               builds one request per record instead of a
+      *>               single interactive ACCEPT, so this can run in
+      *>               the unattended overnight window.  Displays a
+      *>               submitted-count at end of job.
+      *>   2026-08-09  Changed STOP RUN to GOBACK so this program can
+      *>               be CALLed as a step from the new nightly driver
+      *>               without ending the whole run.
+      *>   2026-08-09  Also writes a PROBE-RESULT record to the shared
+      *>               probe-result file so this run shows up when
+      *>               reconciling all eight probes for the night.
+      *>   2026-08-09  Adopted the shared file-status check/abend
+      *>               paragraph on the answer transaction and
+      *>               probe-result files.
+      *>   2026-08-09  Host now comes from the shared keyed site
+      *>               directory lookup instead of the hardcoded
+      *>               ad.samsclass.info literal.
+      *>   2026-08-09  Stamps a sequential correlation ID on each
+      *>               outgoing request and its PROBE-RESULT record so
+      *>               a logged response can be matched back to it.
+      *>   2026-08-09  Added an optional self-check against a known-
+      *>               answer reference file: when the file is present
+      *>               each ANSWER is checked against it and flagged
+      *>               before the request goes out if it is not on the
+      *>               list, instead of only finding out from the
+      *>               site's response.
+       IDENTIFICATION DIVISION.
+    PROGRAM-ID. CHAL1.
+
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT ANSWER-FILE ASSIGN TO "CHAL1TXN"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-STATUS.
+        SELECT KNOWN-ANSWER-FILE ASSIGN TO "CHAL1KNW"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-KA-STATUS.
+        COPY SITEDFC.
+        COPY CORRFC.
+        COPY PROBERFC.
 
     DATA DIVISION.
+    FILE SECTION.
+    FD  ANSWER-FILE.
+    01  ANSWER-RECORD               PIC A(10).
+
+    FD  KNOWN-ANSWER-FILE.
+    01  KNOWN-ANSWER-RECORD         PIC A(10).
+
+    COPY SITEDFD.
+    COPY CORRFD.
+    COPY PROBERFD.
+
        WORKING-STORAGE SECTION.
+           COPY HTTPREQ.
+           COPY SITEDWS.
+           COPY CORRWS.
+           COPY PROBERWS.
+           COPY FILESTWS.
            01 ANSWER PIC A(10).
-           01 CR PIC X VALUE X'0A'.
+           01 WS-EOF-SW             PIC X VALUE 'N'.
+              88 END-OF-ANSWERS     VALUE 'Y'.
+           01 WS-SUBMIT-COUNT       PIC 9(6) VALUE 0.
+           01 WS-FLAGGED-COUNT      PIC 9(6) VALUE 0.
+           01 WS-KA-STATUS          PIC X(2).
+           01 WS-KA-EOF-SW          PIC X VALUE 'N'.
+              88 END-OF-KNOWN-ANSWERS VALUE 'Y'.
+           01 WS-SELF-CHECK-SW      PIC X VALUE 'N'.
+              88 WS-SELF-CHECK-ACTIVE VALUE 'Y'.
+           01 WS-KNOWN-ANSWER-COUNT PIC 9(4) VALUE 0.
+           01 WS-KNOWN-ANSWER-TABLE.
+              05 WS-KNOWN-ANSWER-ENTRY OCCURS 100 TIMES INDEXED BY KA-IDX.
+                 10 WS-KA-VALUE     PIC A(10).
+           01 WS-MATCH-SW           PIC X VALUE 'N'.
+              88 WS-ANSWER-MATCHED  VALUE 'Y'.
 
     PROCEDURE DIVISION.
        A-PARA.
-           ACCEPT ANSWER.
-           DISPLAY 'GET /COBOL/chal1r.php?u='ANSWER' HTTP/1.1'.
-           DISPLAY 'Host: Host: ad.samsclass.info'.
-           DISPLAY 'User-Agent: COBOL'.
+           MOVE 'CHAL1' TO WS-FS-PROGRAM-ID
+           OPEN INPUT ANSWER-FILE
+           MOVE 'OPEN' TO WS-FS-OPERATION
+           MOVE 'CHAL1TXN' TO WS-FS-FILE-NAME
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           PERFORM 8200-LOOKUP-SITE THRU 8200-LOOKUP-SITE-EXIT
+           STRING 'Host: ' DELIMITED BY SIZE
+                  WS-SD-HOST DELIMITED BY SPACE
+                  INTO HOSTLINE
+           END-STRING
+           OPEN INPUT KNOWN-ANSWER-FILE
+           IF WS-KA-STATUS = '00'
+               SET WS-SELF-CHECK-ACTIVE TO TRUE
+               PERFORM 1500-READ-KNOWN-ANSWER UNTIL END-OF-KNOWN-ANSWERS
+               CLOSE KNOWN-ANSWER-FILE
+           END-IF
+           PERFORM 1000-READ-ANSWER
+           PERFORM 2000-BUILD-AND-SEND UNTIL END-OF-ANSWERS
+           CLOSE ANSWER-FILE
+           DISPLAY 'CHAL1 ANSWERS SUBMITTED: ' WS-SUBMIT-COUNT
+                   '  FLAGGED: ' WS-FLAGGED-COUNT.
+       GOBACK.
+
+       1000-READ-ANSWER.
+           READ ANSWER-FILE INTO ANSWER
+               AT END SET END-OF-ANSWERS TO TRUE
+           END-READ
+           MOVE 'READ' TO WS-FS-OPERATION
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT.
+
+       1500-READ-KNOWN-ANSWER.
+           READ KNOWN-ANSWER-FILE
+               AT END SET END-OF-KNOWN-ANSWERS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-KNOWN-ANSWER-COUNT
+                   MOVE KNOWN-ANSWER-RECORD
+                       TO WS-KA-VALUE(WS-KNOWN-ANSWER-COUNT)
+           END-READ.
+
+       1600-CHECK-ANSWER.
+           SET WS-MATCH-SW TO 'N'
+           PERFORM VARYING KA-IDX FROM 1 BY 1
+                   UNTIL KA-IDX > WS-KNOWN-ANSWER-COUNT
+               IF ANSWER = WS-KA-VALUE(KA-IDX)
+                   SET WS-ANSWER-MATCHED TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-ANSWER-MATCHED
+               DISPLAY 'CHAL1 SELF-CHECK: ANSWER NOT ON KNOWN LIST: '
+                       ANSWER
+               ADD 1 TO WS-FLAGGED-COUNT
+           END-IF.
+
+       2000-BUILD-AND-SEND.
+           IF WS-SELF-CHECK-ACTIVE
+               PERFORM 1600-CHECK-ANSWER
+           END-IF
+           STRING 'GET /COBOL/chal1r.php?u=' DELIMITED BY SIZE
+                  ANSWER DELIMITED BY SIZE
+                  ' HTTP/1.1' DELIMITED BY SIZE
+                  INTO GETLINE
+           END-STRING
+           MOVE 'User-Agent: COBOL' TO USERAGENT
+           PERFORM 9200-NEXT-CORRELATION-ID THRU
+               9200-NEXT-CORRELATION-ID-EXIT
+           STRING 'X-Correlation-Id: ' DELIMITED BY SIZE
+                  WS-CORR-ID DELIMITED BY SIZE
+                  INTO CORRIDLINE
+           END-STRING
+           DISPLAY GETLINE.
+           DISPLAY HOSTLINE.
+           DISPLAY USERAGENT.
+           DISPLAY CORRIDLINE.
            DISPLAY CR.
-       STOP RUN.
+           ADD 1 TO WS-SUBMIT-COUNT.
+
+           MOVE 'CHAL1' TO WS-PR-PROGRAM-ID
+           MOVE GETLINE TO WS-PR-REQUEST-LINE
+           MOVE WS-CORR-ID TO WS-PR-CORRELATION-ID
+           PERFORM 8100-WRITE-PROBE-RESULT THRU 8100-WRITE-PROBE-RESULT-EXIT.
+
+           PERFORM 1000-READ-ANSWER.
+
+       COPY SITEDPA.
+       COPY CORRPA.
+       COPY PROBERPA.
+       COPY FILESTPA.
