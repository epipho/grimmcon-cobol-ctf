@@ -1,14 +1,224 @@
-IDENTIFICATION DIVISION.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  Switched to the common HTTPREQ request-line
+      *>               copybook shared with the other probe programs;
+      *>               corrected the duplicated "Host: Host:" literal
+      *>               picked up when this program was cloned.
+      *>   2026-08-09  Appends a timestamped result (run time, whether
+      *>               a response came back, response time) to a
+      *>               rolling heartbeat log each time this runs, so
+      *>               availability can be charted over weeks instead
+      *>               of only known at the moment someone runs it.
+      *>   2026-08-09  Changed STOP RUN to GOBACK so this program can
+      *>               be CALLed as a step from the new nightly driver
+      *>               without ending the whole run.
+      *>   2026-08-09  Also writes a PROBE-RESULT record to the shared
+      *>               probe-result file so this run shows up when
+      *>               reconciling all eight probes for the night.
+      *>   2026-08-09  Adopted the shared file-status check/abend
+      *>               paragraph on the response, heartbeat log, and
+      *>               probe-result files.
+      *>   2026-08-09  Host now comes from the shared keyed site
+      *>               directory lookup instead of the hardcoded
+      *>               ad.samsclass.info literal.
+      *>   2026-08-09  Stamps a sequential correlation ID on the
+      *>               outgoing request and the PROBE-RESULT record so
+      *>               a logged response can be matched back to it.
+      *>   2026-08-09  Each run's response time now also rolls into a
+      *>               small statistics file (run count, running total,
+      *>               running maximum) so a rolling average and a
+      *>               running maximum can be tracked across runs
+      *>               instead of only seeing one elapsed time at a
+      *>               time in the heartbeat log.
+      *>   2026-08-09  Elapsed time is now computed from HH/MM/SS/CC
+      *>               broken out of TIME and converted to centiseconds
+      *>               since midnight (with midnight rollover handled)
+      *>               instead of a straight subtraction of the two raw
+      *>               HHMMSSss values, which gave nonsense elapsed
+      *>               times whenever a run crossed a minute boundary.
+      *>   2026-08-09  WS-RESP-EOF-SW and WS-RECEIVED-FLAG are now reset
+      *>               at the top of A-PARA.  This program is CALLed
+      *>               repeatedly in one run unit by MARCOSCHED, and
+      *>               GnuCOBOL does not re-initialize WORKING-STORAGE
+      *>               between CALLs, so without the reset a prior
+      *>               iteration's outcome could leak into the next
+      *>               heartbeat record.
+      *>   2026-08-09  Added OPTIONAL to the HEARTBEAT-LOG-FILE SELECT;
+      *>               MARCOLOG never ships, so OPEN EXTEND against it
+      *>               abended with status '35' on every fresh checkout
+      *>               instead of creating the log on first use.
+       IDENTIFICATION DIVISION.
     PROGRAM-ID. MARCO.
 
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT RESPONSE-FILE ASSIGN TO "MARCORESP"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-STATUS.
+        SELECT OPTIONAL HEARTBEAT-LOG-FILE ASSIGN TO "MARCOLOG"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-STATUS.
+        SELECT STATS-FILE ASSIGN TO "MARCOSTAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ST-STATUS.
+        COPY SITEDFC.
+        COPY CORRFC.
+        COPY PROBERFC.
+
     DATA DIVISION.
+    FILE SECTION.
+    FD  RESPONSE-FILE.
+    01  RESPONSE-RECORD             PIC X(80).
+
+    FD  HEARTBEAT-LOG-FILE.
+    01  HEARTBEAT-LOG-RECORD        PIC X(60).
+
+    FD  STATS-FILE.
+    01  STATS-RECORD.
+        05 ST-RUN-COUNT              PIC 9(8).
+        05 ST-TOTAL-ELAPSED-CS       PIC 9(12).
+        05 ST-MAX-ELAPSED-CS         PIC 9(8).
+
+    COPY SITEDFD.
+    COPY CORRFD.
+    COPY PROBERFD.
+
        WORKING-STORAGE SECTION.
-           01 CR PIC X VALUE X'0A'.
+           COPY HTTPREQ.
+           COPY SITEDWS.
+           COPY CORRWS.
+           COPY PROBERWS.
+           COPY FILESTWS.
+           01 WS-START-TIME         PIC 9(8).
+           01 WS-START-TIME-X REDEFINES WS-START-TIME.
+              05 WS-ST-HH           PIC 9(2).
+              05 WS-ST-MM           PIC 9(2).
+              05 WS-ST-SS           PIC 9(2).
+              05 WS-ST-CC           PIC 9(2).
+           01 WS-END-TIME           PIC 9(8).
+           01 WS-END-TIME-X REDEFINES WS-END-TIME.
+              05 WS-ET-HH           PIC 9(2).
+              05 WS-ET-MM           PIC 9(2).
+              05 WS-ET-SS           PIC 9(2).
+              05 WS-ET-CC           PIC 9(2).
+           01 WS-START-CS           PIC 9(8).
+           01 WS-END-CS             PIC 9(8).
+           01 WS-ELAPSED-CS         PIC 9(8).
+           01 WS-RESP-EOF-SW        PIC X VALUE 'N'.
+              88 END-OF-RESPONSE    VALUE 'Y'.
+           01 WS-RECEIVED-FLAG      PIC X(3) VALUE 'NO '.
+           01 WS-HEARTBEAT-LINE.
+              05 WS-H-TIMESTAMP     PIC 9(8).
+              05 FILLER             PIC X VALUE SPACE.
+              05 WS-H-RECEIVED      PIC X(3).
+              05 FILLER             PIC X VALUE SPACE.
+              05 WS-H-ELAPSED-CS    PIC 9(8).
+           01 WS-ST-STATUS          PIC X(2).
+           01 WS-RUN-COUNT          PIC 9(8) VALUE 0.
+           01 WS-TOTAL-ELAPSED-CS   PIC 9(12) VALUE 0.
+           01 WS-MAX-ELAPSED-CS     PIC 9(8) VALUE 0.
+           01 WS-AVG-ELAPSED-CS     PIC 9(8) VALUE 0.
 
     PROCEDURE DIVISION.
        A-PARA.
-           DISPLAY 'GET /COBOL/marco.php?u=POLO HTTP/1.1'.
-           DISPLAY 'Host: Host: ad.samsclass.info'.
-           DISPLAY 'User-Agent: COBOL'.
+           MOVE 'MARCO' TO WS-FS-PROGRAM-ID
+           MOVE 'N' TO WS-RESP-EOF-SW
+           MOVE 'NO ' TO WS-RECEIVED-FLAG
+           ACCEPT WS-START-TIME FROM TIME
+           MOVE 'GET /COBOL/marco.php?u=POLO HTTP/1.1' TO GETLINE
+           PERFORM 8200-LOOKUP-SITE THRU 8200-LOOKUP-SITE-EXIT
+           STRING 'Host: ' DELIMITED BY SIZE
+                  WS-SD-HOST DELIMITED BY SPACE
+                  INTO HOSTLINE
+           END-STRING
+           MOVE 'User-Agent: COBOL' TO USERAGENT
+           PERFORM 9200-NEXT-CORRELATION-ID THRU
+               9200-NEXT-CORRELATION-ID-EXIT
+           STRING 'X-Correlation-Id: ' DELIMITED BY SIZE
+                  WS-CORR-ID DELIMITED BY SIZE
+                  INTO CORRIDLINE
+           END-STRING
+           DISPLAY GETLINE.
+           DISPLAY HOSTLINE.
+           DISPLAY USERAGENT.
+           DISPLAY CORRIDLINE.
            DISPLAY CR.
-       STOP RUN.
+
+           OPEN INPUT RESPONSE-FILE
+           MOVE 'OPEN' TO WS-FS-OPERATION
+           MOVE 'MARCORESP' TO WS-FS-FILE-NAME
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           READ RESPONSE-FILE
+               AT END SET END-OF-RESPONSE TO TRUE
+           END-READ
+           MOVE 'READ' TO WS-FS-OPERATION
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           IF NOT END-OF-RESPONSE
+               MOVE 'YES' TO WS-RECEIVED-FLAG
+           END-IF
+           CLOSE RESPONSE-FILE
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-START-CS =
+               ((WS-ST-HH * 60 + WS-ST-MM) * 60 + WS-ST-SS) * 100 + WS-ST-CC
+           COMPUTE WS-END-CS =
+               ((WS-ET-HH * 60 + WS-ET-MM) * 60 + WS-ET-SS) * 100 + WS-ET-CC
+           IF WS-END-CS >= WS-START-CS
+               COMPUTE WS-ELAPSED-CS = WS-END-CS - WS-START-CS
+           ELSE
+               COMPUTE WS-ELAPSED-CS = (8640000 + WS-END-CS) - WS-START-CS
+           END-IF
+
+           MOVE WS-START-TIME TO WS-H-TIMESTAMP
+           MOVE WS-RECEIVED-FLAG TO WS-H-RECEIVED
+           MOVE WS-ELAPSED-CS TO WS-H-ELAPSED-CS
+
+           OPEN EXTEND HEARTBEAT-LOG-FILE
+           MOVE 'OPEN' TO WS-FS-OPERATION
+           MOVE 'MARCOLOG' TO WS-FS-FILE-NAME
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           WRITE HEARTBEAT-LOG-RECORD FROM WS-HEARTBEAT-LINE
+           MOVE 'WRITE' TO WS-FS-OPERATION
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           CLOSE HEARTBEAT-LOG-FILE.
+
+           PERFORM 3000-UPDATE-STATS.
+
+           MOVE 'MARCO' TO WS-PR-PROGRAM-ID
+           MOVE GETLINE TO WS-PR-REQUEST-LINE
+           MOVE WS-CORR-ID TO WS-PR-CORRELATION-ID
+           PERFORM 8100-WRITE-PROBE-RESULT THRU 8100-WRITE-PROBE-RESULT-EXIT.
+       GOBACK.
+
+       3000-UPDATE-STATS.
+           OPEN INPUT STATS-FILE
+           IF WS-ST-STATUS = '00'
+               READ STATS-FILE
+                   NOT AT END
+                       MOVE ST-RUN-COUNT TO WS-RUN-COUNT
+                       MOVE ST-TOTAL-ELAPSED-CS TO WS-TOTAL-ELAPSED-CS
+                       MOVE ST-MAX-ELAPSED-CS TO WS-MAX-ELAPSED-CS
+               END-READ
+               CLOSE STATS-FILE
+           END-IF
+           ADD 1 TO WS-RUN-COUNT
+           ADD WS-ELAPSED-CS TO WS-TOTAL-ELAPSED-CS
+           IF WS-ELAPSED-CS > WS-MAX-ELAPSED-CS
+               MOVE WS-ELAPSED-CS TO WS-MAX-ELAPSED-CS
+           END-IF
+           COMPUTE WS-AVG-ELAPSED-CS ROUNDED =
+               WS-TOTAL-ELAPSED-CS / WS-RUN-COUNT
+           OPEN OUTPUT STATS-FILE
+           MOVE WS-RUN-COUNT TO ST-RUN-COUNT
+           MOVE WS-TOTAL-ELAPSED-CS TO ST-TOTAL-ELAPSED-CS
+           MOVE WS-MAX-ELAPSED-CS TO ST-MAX-ELAPSED-CS
+           WRITE STATS-RECORD
+           CLOSE STATS-FILE
+           DISPLAY 'MARCO RESPONSE TIME: ' WS-ELAPSED-CS
+                   '  ROLLING AVG: ' WS-AVG-ELAPSED-CS
+                   '  MAX: ' WS-MAX-ELAPSED-CS.
+
+       COPY SITEDPA.
+       COPY CORRPA.
+       COPY PROBERPA.
+       COPY FILESTPA.
