@@ -0,0 +1,141 @@
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  New program.  Pulled the DIVIDE WS-NUM BY WS-MOD
+      *>               GIVING WS-DIV REMAINDER WS-R logic out of MOD so
+      *>               account-number entry programs have one callable
+      *>               MOD-11 (or MOD-10, or any other modulus) check-
+      *>               digit routine instead of copy-pasting the DIVIDE.
+      *>   2026-08-09  Every call now writes an audit record (date,
+      *>               input number, modulus used, remainder, pass/fail)
+      *>               to a dedicated audit file, so compliance review
+      *>               has evidence that a number was actually checked
+      *>               and not just that the routine exists.  A
+      *>               remainder of zero is a passing check digit; a
+      *>               non-zero remainder or a rejected (zero) modulus
+      *>               is a fail.
+      *>   2026-08-09  Added a sign indicator and a radix/weighting
+      *>               scheme parameter so one routine can cover more
+      *>               than straight unsigned base-10 MOD-N.  The sign
+      *>               is carried through to the audit record; a radix
+      *>               of 0 or 1 keeps the original straight-division
+      *>               check, and a radix of 2 or more weights each
+      *>               digit (from the right) by its position modulo
+      *>               the radix, plus one, before taking the remainder
+      *>               -- the same general shape as MOD-11/MOD-10
+      *>               alternating-weight check digits, generalized to
+      *>               any weighting cycle length.
+      *>   2026-08-09  Added OPTIONAL to the AUDIT-FILE SELECT; without
+      *>               it, OPEN EXTEND against a MOD11AUD that doesn't
+      *>               exist yet abended with status '35' and never
+      *>               created the file, and because GOBACK there
+      *>               returns control to MOD's C-PARA (not to MOD's
+      *>               own abend check) with WS-RETURN-CODE already set
+      *>               from the DIVIDE above, MOD went on reporting
+      *>               'OK'/'ERR' per transaction with no audit trail
+      *>               ever having been written and no indication in
+      *>               the batch's own report that it was missing.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOD11.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "MOD11AUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AU-DATE                PIC 9(8).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 AU-NUM                 PIC Z(17)9.
+           05 FILLER                 PIC X VALUE SPACE.
+           05 AU-MOD                 PIC Z(17)9.
+           05 FILLER                 PIC X VALUE SPACE.
+           05 AU-REMAINDER           PIC Z(18)9.
+           05 FILLER                 PIC X VALUE SPACE.
+           05 AU-SIGN                PIC X(1).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 AU-RESULT              PIC X(4).
+
+       WORKING-STORAGE SECTION.
+           COPY FILESTWS.
+           01 WS-DIV                PIC 9(18).
+           01 WS-AUDIT-DATE         PIC 9(8).
+           01 WS-WEIGHTED-SUM       PIC 9(10).
+           01 WS-DIGIT-IDX          PIC 9(2).
+           01 WS-DIGIT-CHAR         PIC X(1).
+           01 WS-DIGIT-VAL          PIC 9(1).
+           01 WS-POS-FROM-RIGHT     PIC 9(2).
+           01 WS-WEIGHT-DIV         PIC 9(2).
+           01 WS-WEIGHT-REM         PIC 9(2).
+           01 WS-WEIGHT             PIC 9(2).
+
+       LINKAGE SECTION.
+           01 LS-NUM                PIC 9(18).
+           01 LS-SIGN               PIC X(1).
+              88 LS-NUM-NEGATIVE    VALUE '-'.
+           01 LS-MOD                PIC 9(18).
+           01 LS-RADIX              PIC 9(2).
+           01 LS-REMAINDER          PIC 9(19).
+           01 LS-RETURN-CODE        PIC 9(1).
+
+       PROCEDURE DIVISION USING LS-NUM, LS-SIGN, LS-MOD, LS-RADIX,
+               LS-REMAINDER, LS-RETURN-CODE.
+       0000-MAINLINE.
+           MOVE 'MOD11' TO WS-FS-PROGRAM-ID
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE 0 TO LS-REMAINDER
+           IF LS-MOD = 0
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               IF LS-RADIX > 1
+                   PERFORM 1000-WEIGHTED-CHECK
+               ELSE
+                   DIVIDE LS-NUM BY LS-MOD GIVING WS-DIV
+                       REMAINDER LS-REMAINDER
+               END-IF
+           END-IF
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+
+           GOBACK.
+
+       1000-WEIGHTED-CHECK.
+           MOVE 0 TO WS-WEIGHTED-SUM
+           PERFORM VARYING WS-DIGIT-IDX FROM 1 BY 1 UNTIL WS-DIGIT-IDX > 18
+               MOVE LS-NUM(WS-DIGIT-IDX:1) TO WS-DIGIT-CHAR
+               MOVE WS-DIGIT-CHAR TO WS-DIGIT-VAL
+               COMPUTE WS-POS-FROM-RIGHT = 18 - WS-DIGIT-IDX
+               DIVIDE WS-POS-FROM-RIGHT BY LS-RADIX
+                   GIVING WS-WEIGHT-DIV REMAINDER WS-WEIGHT-REM
+               COMPUTE WS-WEIGHT = WS-WEIGHT-REM + 1
+               COMPUTE WS-WEIGHTED-SUM = WS-WEIGHTED-SUM
+                   + (WS-DIGIT-VAL * WS-WEIGHT)
+           END-PERFORM
+           DIVIDE WS-WEIGHTED-SUM BY LS-MOD
+               GIVING WS-DIV REMAINDER LS-REMAINDER.
+
+       9000-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           OPEN EXTEND AUDIT-FILE
+           MOVE 'OPEN' TO WS-FS-OPERATION
+           MOVE 'MOD11AUD' TO WS-FS-FILE-NAME
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           MOVE WS-AUDIT-DATE TO AU-DATE
+           MOVE LS-NUM TO AU-NUM
+           MOVE LS-MOD TO AU-MOD
+           MOVE LS-REMAINDER TO AU-REMAINDER
+           MOVE LS-SIGN TO AU-SIGN
+           IF LS-RETURN-CODE NOT = 0 OR LS-REMAINDER NOT = 0
+               MOVE 'FAIL' TO AU-RESULT
+           ELSE
+               MOVE 'PASS' TO AU-RESULT
+           END-IF
+           WRITE AUDIT-RECORD
+           MOVE 'WRITE' TO WS-FS-OPERATION
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           CLOSE AUDIT-FILE.
+
+       COPY FILESTPA.
