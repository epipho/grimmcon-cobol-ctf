@@ -1,18 +1,143 @@
-IDENTIFICATION DIVISION.
-   PROGRAM-ID. MOD.
-
-DATA DIVISION.
-   WORKING-STORAGE SECTION.
-      01 WS-NUM PIC 9(18).
-      01 WS-MOD PIC 9(18).
-      01 WS-DIV PIC 9(18).
-      01 WS-R PIC 9(19).
-
-PROCEDURE DIVISION.
-   DISPLAY 'Enter Num: '.
-   ACCEPT WS-NUM.
-   DISPLAY 'Enter Mod: '.
-   ACCEPT WS-MOD.
-   DIVIDE WS-NUM BY WS-MOD GIVING WS-DIV REMAINDER WS-R.
-   DISPLAY WS-R.
-   STOP RUN.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  Replaced the interactive ACCEPT WS-NUM / ACCEPT
+      *>               WS-MOD prompts with a transaction file of
+      *>               NUM/MOD pairs so this can run as an unattended
+      *>               batch step instead of someone typing values in
+      *>               one at a time.  Each pair is written to a
+      *>               modulus report file along with the result.
+      *>   2026-08-09  The remainder is now obtained by calling the new
+      *>               MOD11 subprogram instead of an inline DIVIDE.
+      *>   2026-08-09  A zero or non-numeric modulus is now caught by a
+      *>               validation check before MOD11 is ever called and
+      *>               written to an exception record instead of being
+      *>               handed to the DIVIDE, so one bad record in the
+      *>               transaction file flags and continues instead of
+      *>               abending the whole batch.
+      *>   2026-08-09  MOD11 now also takes a sign indicator and a
+      *>               radix/weighting scheme; this job's transaction
+      *>               records are plain unsigned base-10 numbers, so it
+      *>               passes a fixed '+' sign and radix 0 (straight
+      *>               division, the original behavior).
+      *>   2026-08-09  Adopted the shared file-status check/abend
+      *>               paragraph on all three files, matching the
+      *>               convention already used by MOD11 and the probe
+      *>               programs, instead of leaving a missing MODTRANS
+      *>               to abend with an unhandled runtime error.
+      *>   2026-08-09  Widened REPORT-RECORD to PIC X(62); the sending
+      *>               field WS-REPORT-LINE is 62 bytes and was being
+      *>               truncated into a 60-byte record, clipping the
+      *>               last two characters of WS-R-STATUS.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "MODTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MODRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "MODEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05 TR-NUM                PIC 9(18).
+           05 TR-MOD                PIC X(18).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD            PIC X(62).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD         PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           COPY FILESTWS.
+           01 WS-EOF-SW             PIC X VALUE 'N'.
+              88 END-OF-TRANSACTIONS VALUE 'Y'.
+           01 WS-MOD-VALID-SW       PIC X VALUE 'Y'.
+              88 WS-MOD-VALID       VALUE 'Y'.
+           01 WS-MOD                PIC 9(18).
+           01 WS-SIGN               PIC X(1) VALUE '+'.
+           01 WS-RADIX              PIC 9(2) VALUE 0.
+           01 WS-REMAINDER          PIC 9(19).
+           01 WS-RETURN-CODE        PIC 9(1).
+           01 WS-REPORT-LINE.
+              05 WS-R-NUM           PIC Z(17)9.
+              05 FILLER             PIC X VALUE SPACE.
+              05 WS-R-MOD           PIC Z(17)9.
+              05 FILLER             PIC X VALUE SPACE.
+              05 WS-R-REMAINDER     PIC Z(18)9.
+              05 FILLER             PIC X VALUE SPACE.
+              05 WS-R-STATUS        PIC X(4).
+
+       PROCEDURE DIVISION.
+           A-PARA.
+               MOVE 'MOD' TO WS-FS-PROGRAM-ID
+               OPEN INPUT TRANSACTION-FILE
+               MOVE 'OPEN' TO WS-FS-OPERATION
+               MOVE 'MODTRANS' TO WS-FS-FILE-NAME
+               PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+               OPEN OUTPUT REPORT-FILE
+               MOVE 'OPEN' TO WS-FS-OPERATION
+               MOVE 'MODRPT' TO WS-FS-FILE-NAME
+               PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+               OPEN OUTPUT EXCEPTION-FILE
+               MOVE 'OPEN' TO WS-FS-OPERATION
+               MOVE 'MODEXC' TO WS-FS-FILE-NAME
+               PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+               PERFORM B-PARA UNTIL END-OF-TRANSACTIONS
+               CLOSE TRANSACTION-FILE
+               CLOSE REPORT-FILE
+               CLOSE EXCEPTION-FILE.
+               GOBACK.
+
+           B-PARA.
+               READ TRANSACTION-FILE
+                   AT END SET END-OF-TRANSACTIONS TO TRUE
+                   NOT AT END
+                       PERFORM C-PARA
+               END-READ
+               MOVE 'READ' TO WS-FS-OPERATION
+               MOVE 'MODTRANS' TO WS-FS-FILE-NAME
+               PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT.
+
+           C-PARA.
+               SET WS-MOD-VALID TO TRUE
+               IF TR-MOD IS NOT NUMERIC
+                   MOVE 'N' TO WS-MOD-VALID-SW
+               ELSE
+                   MOVE TR-MOD TO WS-MOD
+                   IF WS-MOD = 0
+                       MOVE 'N' TO WS-MOD-VALID-SW
+                   END-IF
+               END-IF
+               IF NOT WS-MOD-VALID
+                   WRITE EXCEPTION-RECORD FROM TRANSACTION-RECORD
+                   MOVE 'WRITE' TO WS-FS-OPERATION
+                   MOVE 'MODEXC' TO WS-FS-FILE-NAME
+                   PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+               ELSE
+                   CALL 'MOD11' USING TR-NUM, WS-SIGN, WS-MOD, WS-RADIX,
+                       WS-REMAINDER, WS-RETURN-CODE
+                   MOVE TR-NUM TO WS-R-NUM
+                   MOVE WS-MOD TO WS-R-MOD
+                   MOVE WS-REMAINDER TO WS-R-REMAINDER
+                   IF WS-RETURN-CODE = 0
+                       MOVE 'OK' TO WS-R-STATUS
+                   ELSE
+                       MOVE 'ERR' TO WS-R-STATUS
+                   END-IF
+                   WRITE REPORT-RECORD FROM WS-REPORT-LINE
+                   MOVE 'WRITE' TO WS-FS-OPERATION
+                   MOVE 'MODRPT' TO WS-FS-FILE-NAME
+                   PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+               END-IF.
+
+           COPY FILESTPA.
