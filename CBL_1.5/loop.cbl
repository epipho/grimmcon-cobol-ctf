@@ -1,18 +1,62 @@
-IDENTIFICATION DIVISION.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  Start/end/increment now come from an input
+      *>               record instead of being fixed at 10-49 by 1, so
+      *>               this is a reusable range-summation utility for
+      *>               other reconciliation checks.
+      *>   2026-08-09  The loop's termination test now uses a widened
+      *>               WS-NUM-CTR (PIC 9(3)) instead of the 2-digit NUM
+      *>               field itself; NUM is PIC 9(2) and a configured
+      *>               RP-END-VALUE of 99 made ADD WS-INCREMENT TO NUM
+      *>               wrap 99 back to 00 without ever satisfying
+      *>               NUM > WS-END-VALUE.  NUM (still PIC 9(2)) is now
+      *>               set from WS-NUM-CTR each pass for the total and
+      *>               the DISPLAY.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOP.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANGE-PARM-FILE ASSIGN TO "LOOPPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RP-STATUS.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  RANGE-PARM-FILE.
+       01  RANGE-PARM-RECORD.
+           05 RP-START-VALUE        PIC 9(2).
+           05 RP-END-VALUE          PIC 9(2).
+           05 RP-INCREMENT          PIC 9(2).
+
+       WORKING-STORAGE SECTION.
 	   01 NUM PIC 9(2) VALUE 10.
+	   01 WS-NUM-CTR PIC 9(3) VALUE 10.
 	   01 TOTAL PIC 9(10) VALUE 0.
+	   01 WS-END-VALUE PIC 9(2) VALUE 49.
+	   01 WS-INCREMENT PIC 9(2) VALUE 1.
+	   01 WS-RP-STATUS PIC X(2).
 
 
        PROCEDURE DIVISION.
            A-PARA.
-           PERFORM B-PARA WITH TEST AFTER UNTIL NUM>49.
+           OPEN INPUT RANGE-PARM-FILE
+           IF WS-RP-STATUS = '00'
+               READ RANGE-PARM-FILE
+                   NOT AT END
+                       MOVE RP-START-VALUE TO NUM
+                       MOVE RP-END-VALUE TO WS-END-VALUE
+                       MOVE RP-INCREMENT TO WS-INCREMENT
+               END-READ
+               CLOSE RANGE-PARM-FILE
+           END-IF
+           MOVE NUM TO WS-NUM-CTR
+           PERFORM B-PARA WITH TEST AFTER UNTIL WS-NUM-CTR > WS-END-VALUE.
            STOP RUN.
 
            B-PARA.
+           MOVE WS-NUM-CTR TO NUM.
            ADD NUM TO TOTAL.
 	   DISPLAY 'NUM : 'NUM' TOTAL: 'TOTAL.
-	   ADD 1 TO NUM.
+	   ADD WS-INCREMENT TO WS-NUM-CTR.
