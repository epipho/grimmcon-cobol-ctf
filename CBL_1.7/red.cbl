@@ -1,16 +1,21 @@
-IDENTIFICATION DIVISION.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  Turned the hardcoded PIC 9(5) VALUE 12345 REDEFINES
+      *>               demo into a callable packed-key unpacking utility:
+      *>               the key now comes in through LINKAGE instead of a
+      *>               VALUE clause, so exception-report programs can CALL
+      *>               this to get the numeric and alphanumeric view of
+      *>               any incoming key, not just the one literal value.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. RED.
 
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-    01 A PIC 9(5) VALUE 12345.
-    01 B REDEFINES A PIC A(5).
+       LINKAGE SECTION.
+           01 LS-PACKED-KEY         PIC 9(5).
+           01 LS-KEY-ALPHA REDEFINES LS-PACKED-KEY PIC A(5).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-PACKED-KEY.
            A-PARA.
-              DISPLAY "Number: "A.
-              DISPLAY "String: "B.
-              ADD 5 TO A.
-              DISPLAY "Number+5: "A.
-              DISPLAY "String+5: "B.
-       STOP RUN.
+              DISPLAY "Number: "LS-PACKED-KEY.
+              DISPLAY "String: "LS-KEY-ALPHA.
+           GOBACK.
