@@ -1,33 +1,128 @@
-IDENTIFICATION DIVISION.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  Switched to the common HTTPREQ request-line
+      *>               copybook shared with the other probe programs.
+      *>   2026-08-09  Added a dated audit log of every request line
+      *>               built, so there is a record to check a vendor
+      *>               dispute against.
+      *>   2026-08-09  Sweep start/end now come in via LINKAGE instead
+      *>               of the fixed 0-9 range, so the same load module
+      *>               can drive a wider sweep without a recompile.
+      *>   2026-08-09  Changed STOP RUN to GOBACK so this program can
+      *>               be CALLed as a step from the new nightly driver
+      *>               without ending the whole run.
+      *>   2026-08-09  Also writes a PROBE-RESULT record to the shared
+      *>               probe-result file so this run shows up when
+      *>               reconciling all eight probes for the night.
+      *>   2026-08-09  Adopted the shared file-status check/abend
+      *>               paragraph for the request log and probe-result
+      *>               file writes.
+      *>   2026-08-09  Host now comes from the shared keyed site
+      *>               directory lookup instead of the hardcoded
+      *>               ad.samsclass.info literal.
+      *>   2026-08-09  Stamps a sequential correlation ID on each
+      *>               outgoing request and its PROBE-RESULT record so
+      *>               a logged response can be matched back to it.
+      *>   2026-08-09  Header label is now a LINKAGE parameter instead
+      *>               of the fixed "User-Agent: " literal in B-PARA, so
+      *>               the same numbered sweep can drive a different
+      *>               header (e.g. X-Test-ID) without copying the
+      *>               program; defaults to "User-Agent: " when the
+      *>               caller passes spaces.
+      *>   2026-08-09  The sweep's loop control now varies a widened
+      *>               WS-NUM-CTR (PIC 9(3)) rather than the 2-digit
+      *>               NUM field itself; PIC 9(2) silently wraps 99
+      *>               back to 00 on the ADD 1 at the bottom of B-PARA,
+      *>               which made a range ending at 99 (e.g. a 00-99
+      *>               sweep) never terminate.  NUM (still PIC 9(2),
+      *>               for the two-digit UANUM display) is now set from
+      *>               WS-NUM-CTR each pass.
+       IDENTIFICATION DIVISION.
     PROGRAM-ID. GET3.
 
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        COPY REQLOGFC.
+        COPY SITEDFC.
+        COPY CORRFC.
+        COPY PROBERFC.
+
     DATA DIVISION.
+    FILE SECTION.
+    COPY REQLOGFD.
+    COPY SITEDFD.
+    COPY CORRFD.
+    COPY PROBERFD.
+
        WORKING-STORAGE SECTION.
-            01 GETLINE PIC A(36).
-	        01 HOSTLINE PIC A(24).
-	        01 USERAGENT PIC A(24).
-	        01 CR PIC X VALUE X'0A'.
+           COPY HTTPREQ.
+           COPY REQLOGWS.
+           COPY SITEDWS.
+           COPY CORRWS.
+           COPY PROBERWS.
+           COPY FILESTWS.
             01 NUM PIC 9(2) VALUE 0.
+            01 WS-NUM-CTR           PIC 9(3) VALUE 0.
             01 UANUM PIC Z9 BLANK WHEN ZERO.
 
+    LINKAGE SECTION.
+        01 LS-RANGE-START          PIC 9(2).
+        01 LS-RANGE-END            PIC 9(2).
+        01 LS-HEADER-LABEL         PIC X(20).
 
-    PROCEDURE DIVISION.
+    PROCEDURE DIVISION USING LS-RANGE-START, LS-RANGE-END,
+            LS-HEADER-LABEL.
         A-PARA.
+            MOVE 'GET3' TO WS-FS-PROGRAM-ID.
             MOVE "GET /COBOL/USER_AGENT.php HTTP/1.1" TO GETLINE.
-            MOVE "Host: ad.samsclass.info" TO HOSTLINE.
-	        PERFORM B-PARA WITH TEST AFTER UNTIL NUM > 9
-	        STOP RUN.
+            PERFORM 8200-LOOKUP-SITE THRU 8200-LOOKUP-SITE-EXIT
+            STRING 'Host: ' DELIMITED BY SIZE
+                   WS-SD-HOST DELIMITED BY SPACE
+                   INTO HOSTLINE
+            END-STRING.
+            IF LS-RANGE-END = ZERO
+                MOVE 9 TO LS-RANGE-END
+            END-IF
+            IF LS-HEADER-LABEL = SPACES
+                MOVE "User-Agent: " TO LS-HEADER-LABEL
+            END-IF
+            MOVE LS-RANGE-START TO WS-NUM-CTR
+	        PERFORM B-PARA WITH TEST AFTER UNTIL WS-NUM-CTR > LS-RANGE-END
+	        GOBACK.
 
        B-PARA.
+            MOVE WS-NUM-CTR TO NUM.
             MOVE NUM TO UANUM.
-	        STRING 'User-Agent: ' DELIMITED BY SIZE
+	        STRING LS-HEADER-LABEL DELIMITED BY SPACE
                   UANUM DELIMITED BY SIZE
     	          INTO USERAGENT
             END-STRING
 
+            PERFORM 9200-NEXT-CORRELATION-ID THRU
+                9200-NEXT-CORRELATION-ID-EXIT
+            STRING 'X-Correlation-Id: ' DELIMITED BY SIZE
+                   WS-CORR-ID DELIMITED BY SIZE
+                   INTO CORRIDLINE
+            END-STRING
+
             DISPLAY GETLINE.
             DISPLAY HOSTLINE.
 	        DISPLAY USERAGENT.
+            DISPLAY CORRIDLINE.
 	        DISPLAY CR.
 
-	       ADD 1 TO NUM.
+            PERFORM 8000-LOG-REQUEST THRU 8000-LOG-REQUEST-EXIT.
+
+            MOVE 'GET3' TO WS-PR-PROGRAM-ID
+            MOVE GETLINE TO WS-PR-REQUEST-LINE
+            MOVE WS-CORR-ID TO WS-PR-CORRELATION-ID
+            PERFORM 8100-WRITE-PROBE-RESULT THRU 8100-WRITE-PROBE-RESULT-EXIT.
+
+	       ADD 1 TO WS-NUM-CTR.
+
+       COPY REQLOGPA.
+       COPY SITEDPA.
+       COPY CORRPA.
+       COPY PROBERPA.
+       COPY FILESTPA.
