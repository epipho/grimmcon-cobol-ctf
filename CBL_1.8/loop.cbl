@@ -1,21 +1,156 @@
-IDENTIFICATION DIVISION.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  Widened A/B/C from PIC 9(2) to PIC 9(4) so the
+      *>               search can run past 99; added checkpoint/
+      *>               restart so a long run can resume where it left
+      *>               off; hits now go to a report file with a header
+      *>               and a final count instead of only to DISPLAY.
+      *>   2026-08-09  Each hit is now also written to an indexed
+      *>               triple file, keyed on A/B/C, so the triples
+      *>               found stand as a permanent, directly queryable
+      *>               dataset instead of only living in the report.
+      *>   2026-08-09  TRIPLE-FILE's open mode no longer rides on
+      *>               RESUMING-RUN: it is opened I-O and only opened
+      *>               OUTPUT if that fails because the file does not
+      *>               exist yet.  Previously, resetting the checkpoint
+      *>               to empty at the end of a completed run (so the
+      *>               next run does not treat it as a restart) also
+      *>               forced the next run's non-resume path to open
+      *>               TRIPLE-FILE as OUTPUT, truncating every triple
+      *>               already recorded in LOOP2TRP.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOP2.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "LOOP2RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "LOOP2CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT TRIPLE-FILE ASSIGN TO "LOOP2TRP"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TR-KEY
+               FILE STATUS IS WS-TRP-STATUS.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 A PIC 9(2).
-           01 B PIC 9(2).
-           01 C PIC 9(2).
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD            PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CK-A                  PIC 9(4).
+           05 CK-B                  PIC 9(4).
+           05 CK-C                  PIC 9(4).
+
+       FD  TRIPLE-FILE.
+       01  TRIPLE-RECORD.
+           05 TR-KEY.
+              10 TR-A               PIC 9(4).
+              10 TR-B               PIC 9(4).
+              10 TR-C               PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+           01 A PIC 9(4).
+           01 B PIC 9(4).
+           01 C PIC 9(4).
+           01 WS-CEILING            PIC 9(4) VALUE 1000.
+           01 WS-START-A            PIC 9(4) VALUE 1.
+           01 WS-START-B            PIC 9(4) VALUE 1.
+           01 WS-START-C            PIC 9(4) VALUE 1.
+           01 WS-B-START            PIC 9(4).
+           01 WS-C-START            PIC 9(4).
+           01 WS-RESUME-SW          PIC X VALUE 'N'.
+              88 RESUMING-RUN       VALUE 'Y'.
+           01 WS-CKPT-STATUS        PIC X(2).
+           01 WS-TRP-STATUS         PIC X(2).
+           01 WS-HIT-COUNT          PIC 9(8) VALUE 0.
+           01 WS-REPORT-LINE.
+              05 WS-R-A             PIC ZZZ9.
+              05 FILLER             PIC X VALUE SPACE.
+              05 WS-R-B             PIC ZZZ9.
+              05 FILLER             PIC X VALUE SPACE.
+              05 WS-R-C             PIC ZZZ9.
 
        PROCEDURE DIVISION.
            A-PARA.
-               PERFORM VARYING A FROM 1 BY 1 UNTIL A=99
-                   PERFORM VARYING B FROM A BY 1 UNTIL B = 99
-                       PERFORM VARYING C FROM B BY 1 UNTIL C = 99
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = '00'
+                   READ CHECKPOINT-FILE
+                       NOT AT END
+                           MOVE CK-A TO WS-START-A
+                           MOVE CK-B TO WS-START-B
+                           MOVE CK-C TO WS-START-C
+                           SET RESUMING-RUN TO TRUE
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+
+               IF RESUMING-RUN
+                   OPEN EXTEND REPORT-FILE
+               ELSE
+                   OPEN OUTPUT REPORT-FILE
+                   MOVE 'PYTHAGOREAN TRIPLE REPORT' TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+                   MOVE '   A    B    C' TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               END-IF
+
+               OPEN I-O TRIPLE-FILE
+               IF WS-TRP-STATUS NOT = '00'
+                   OPEN OUTPUT TRIPLE-FILE
+               END-IF
+
+               PERFORM VARYING A FROM WS-START-A BY 1 UNTIL A > WS-CEILING
+                   IF RESUMING-RUN
+                       MOVE WS-START-B TO WS-B-START
+                   ELSE
+                       MOVE A TO WS-B-START
+                   END-IF
+                   PERFORM VARYING B FROM WS-B-START BY 1 UNTIL B > WS-CEILING
+                       IF RESUMING-RUN
+                           MOVE WS-START-C TO WS-C-START
+                           SET WS-RESUME-SW TO 'N'
+                       ELSE
+                           MOVE B TO WS-C-START
+                       END-IF
+                       PERFORM VARYING C FROM WS-C-START BY 1 UNTIL C > WS-CEILING
                            IF A*A + B*B = C*C THEN
-                               DISPLAY A' 'B' 'C
+                               DISPLAY A ' ' B ' ' C
+                               MOVE A TO WS-R-A
+                               MOVE B TO WS-R-B
+                               MOVE C TO WS-R-C
+                               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+                               MOVE A TO TR-A
+                               MOVE B TO TR-B
+                               MOVE C TO TR-C
+                               WRITE TRIPLE-RECORD
+                               ADD 1 TO WS-HIT-COUNT
                           END-IF
+                          PERFORM 3000-WRITE-CHECKPOINT
                       END-PERFORM
                   END-PERFORM
            END-PERFORM.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+           STRING 'TOTAL TRIPLES FOUND: ' DELIMITED BY SIZE
+                  WS-HIT-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE.
+           CLOSE TRIPLE-FILE.
            STOP RUN.
+
+       3000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE A TO CK-A
+           MOVE B TO CK-B
+           MOVE C TO CK-C
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
