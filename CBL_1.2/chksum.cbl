@@ -0,0 +1,76 @@
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  New program.  Pulled out of VAR's one-off
+      *>               COMPUTE FLAG = (FLAG*FLAG) - (FLAG*99/NUM)
+      *>               demo so other batch jobs can call one tested
+      *>               checksum routine instead of copy-pasting the
+      *>               formula, with overflow protection and a log of
+      *>               every value computed.
+      *>   2026-08-09  Added FILE STATUS to CHECKSUM-LOG-FILE and a
+      *>               check after the OPEN/WRITE; a missing or
+      *>               unwritable CHKSUMLG now comes back to the caller
+      *>               as LS-RETURN-CODE 1 instead of an unhandled
+      *>               runtime abend.
+      *>   2026-08-09  Added OPTIONAL to the CHECKSUM-LOG-FILE SELECT;
+      *>               without it, OPEN EXTEND against a CHKSUMLG that
+      *>               doesn't exist yet returns status '35' (and never
+      *>               creates the file) instead of the '05' this
+      *>               routine's status check was already written to
+      *>               expect, so the log could never come into being
+      *>               on a fresh checkout.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKSUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CHECKSUM-LOG-FILE ASSIGN TO "CHKSUMLG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKSUM-LOG-FILE.
+       01  CHECKSUM-LOG-RECORD      PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           01 WS-CHKLOG-STATUS       PIC X(2).
+           01 WS-LOG-LINE.
+              05 WS-L-NUM           PIC 9(5).
+              05 FILLER             PIC X VALUE SPACE.
+              05 WS-L-FLAG          PIC 9(10).
+              05 FILLER             PIC X VALUE SPACE.
+              05 WS-L-STATUS        PIC X(4).
+
+       LINKAGE SECTION.
+           01 LS-NUM                PIC 9(5).
+           01 LS-FLAG                PIC 9(10).
+           01 LS-RETURN-CODE        PIC 9(1).
+
+       PROCEDURE DIVISION USING LS-NUM, LS-FLAG, LS-RETURN-CODE.
+       0000-MAINLINE.
+           MOVE 0 TO LS-RETURN-CODE
+           COMPUTE LS-FLAG = (LS-FLAG * LS-FLAG) - (LS-FLAG * 99 / LS-NUM)
+               ON SIZE ERROR
+                   MOVE 1 TO LS-RETURN-CODE
+           END-COMPUTE
+
+           MOVE LS-NUM TO WS-L-NUM
+           MOVE LS-FLAG TO WS-L-FLAG
+           IF LS-RETURN-CODE = 0
+               MOVE 'OK' TO WS-L-STATUS
+           ELSE
+               MOVE 'ERR' TO WS-L-STATUS
+           END-IF
+           OPEN EXTEND CHECKSUM-LOG-FILE
+           IF WS-CHKLOG-STATUS NOT = '00' AND WS-CHKLOG-STATUS NOT = '05'
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               WRITE CHECKSUM-LOG-RECORD FROM WS-LOG-LINE
+               IF WS-CHKLOG-STATUS NOT = '00'
+                   MOVE 1 TO LS-RETURN-CODE
+               END-IF
+               CLOSE CHECKSUM-LOG-FILE
+           END-IF.
+
+           GOBACK.
