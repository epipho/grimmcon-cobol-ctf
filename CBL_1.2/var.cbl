@@ -1,21 +1,60 @@
-IDENTIFICATION DIVISION.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  FLAG is now computed by calling the shared
+      *>               CHKSUM subprogram instead of an inline COMPUTE,
+      *>               so this demo uses the same tested checksum
+      *>               routine as everything else.
+      *>   2026-08-09  NAME and NUM are now loaded from a control-
+      *>               record parameter file (VARPARM) at the start of
+      *>               the nightly cycle instead of being wired into
+      *>               WORKING-STORAGE as literal VALUE clauses, so the
+      *>               values that drive that night's run come from an
+      *>               editable source; the old literals remain as
+      *>               fallback defaults when the file is not present.
+      *>               Changed STOP RUN to GOBACK so this program can be
+      *>               CALLed as the first step from the nightly driver
+      *>               without ending the whole run.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. VAR.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-PARM-FILE ASSIGN TO "VARPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-PARM-FILE.
+       01  CONTROL-PARM-RECORD.
+           05 CP-NAME               PIC A(20).
+           05 CP-NUM                PIC 9(5).
+
            WORKING-STORAGE SECTION.
             01 NAME PIC A(20) VALUE 'Barf'.
 	    01 NUM PIC 9(5) VALUE 12345.
 	    01 FLAG PIC 9(10) VALUE 42467.
+	    01 WS-CHKSUM-RC PIC 9(1).
+            01 WS-CP-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
            A-PARA.
-              DISPLAY 'Literal string'.
+              PERFORM 1000-LOAD-CONTROL-PARMS
               DISPLAY "NAME : "NAME.
               DISPLAY "NUM : "NUM.
-              MOVE 'Barfolomew' TO NAME.
-              MOVE 31337 TO NUM.
-              DISPLAY "REVISED NAME : "NAME.
-	      DISPLAY "REVISED NUM : "NUM.
-	      COMPUTE FLAG = (FLAG*FLAG) - (FLAG*99/NUM)
+	      CALL 'CHKSUM' USING NUM, FLAG, WS-CHKSUM-RC
 	      DISPLAY "FLAG: "FLAG
-       STOP RUN.
+       GOBACK.
+
+       1000-LOAD-CONTROL-PARMS.
+           OPEN INPUT CONTROL-PARM-FILE
+           IF WS-CP-STATUS = '00'
+               READ CONTROL-PARM-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CP-NAME TO NAME
+                       MOVE CP-NUM TO NUM
+               END-READ
+               CLOSE CONTROL-PARM-FILE
+           END-IF.
