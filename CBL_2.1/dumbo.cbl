@@ -1,21 +1,283 @@
-IDENTIFICATION DIVISION.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  Switched to the common HTTPREQ request-line
+      *>               copybook shared with the other probe programs.
+      *>   2026-08-09  Reads USERID/PASSWORD pairs from a batch
+      *>               credential file and loops once per record
+      *>               instead of building the single fixed
+      *>               dumbo/dumbo request.
+      *>   2026-08-09  Changed STOP RUN to GOBACK so this program can
+      *>               be CALLed as a step from the new nightly driver
+      *>               without ending the whole run.
+      *>   2026-08-09  Also writes a PROBE-RESULT record to the shared
+      *>               probe-result file so this run shows up when
+      *>               reconciling all eight probes for the night.
+      *>   2026-08-09  Each USERID/PASSWORD is now validated for length
+      *>               and allowed characters before GETLINE is built;
+      *>               a bad record is written to an exception file
+      *>               instead of being silently sent.
+      *>   2026-08-09  Adopted the shared file-status check/abend
+      *>               paragraph on the credential, exception, and
+      *>               probe-result files.
+      *>   2026-08-09  Host now comes from the shared keyed site
+      *>               directory lookup instead of the hardcoded
+      *>               ad.samsclass.info literal.
+      *>   2026-08-09  Stamps a sequential correlation ID on each
+      *>               outgoing request and its PROBE-RESULT record so
+      *>               a logged response can be matched back to it.
+      *>   2026-08-09  Captures the response for each credential sent
+      *>               (fed in via DUMBORESP, one line per request, same
+      *>               convention as MICKEY/PLUTO) and compares its
+      *>               response code against a previously captured
+      *>               expected-response record for that USERID/PASSWORD
+      *>               when one is on file; a mismatch is flagged in the
+      *>               console log and counted instead of only being
+      *>               noticed when something downstream breaks.
+      *>   2026-08-09  Added a dry-run flag (LINKAGE parameter): the
+      *>               request line is still built and displayed the
+      *>               same way, but the response is not consumed, the
+      *>               PROBE-RESULT record is not written, and the sent
+      *>               count is not incremented, so a new credential
+      *>               file can be validated without it counting as a
+      *>               real attempt.
+      *>   2026-08-09  Credential file converted from line sequential
+      *>               to indexed, keyed on CR-USERID, so one account's
+      *>               record can be looked up or updated directly
+      *>               instead of rewriting the whole file; the nightly
+      *>               sweep now reads it sequentially by key order.
+       IDENTIFICATION DIVISION.
      PROGRAM-ID. DUMBO.
 
+     ENVIRONMENT DIVISION.
+     INPUT-OUTPUT SECTION.
+     FILE-CONTROL.
+         SELECT CREDENTIAL-FILE ASSIGN TO "CREDFILE"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CR-USERID
+             FILE STATUS IS WS-FS-STATUS.
+         SELECT EXCEPTION-FILE ASSIGN TO "DUMBOEXC"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-STATUS.
+         SELECT RESPONSE-FILE ASSIGN TO "DUMBORESP"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-STATUS.
+         SELECT EXPECTED-FILE ASSIGN TO "DUMBOEXP"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EX-STATUS.
+         COPY SITEDFC.
+         COPY CORRFC.
+         COPY PROBERFC.
+
      DATA DIVISION.
+     FILE SECTION.
+     FD  CREDENTIAL-FILE.
+     COPY CREDREC.
+
+     FD  EXCEPTION-FILE.
+     01  EXCEPTION-RECORD      PIC X(40).
+
+     FD  RESPONSE-FILE.
+     01  RESPONSE-RECORD       PIC X(80).
+
+     FD  EXPECTED-FILE.
+     01  EXPECTED-RECORD.
+         05 EX-USERID          PIC X(20).
+         05 EX-PASSWORD        PIC X(20).
+         05 EX-RESPONSE-CODE   PIC X(3).
+
+     COPY SITEDFD.
+     COPY CORRFD.
+     COPY PROBERFD.
+
          WORKING-STORAGE SECTION.
-             01 GETLINE PIC A(48).
-	         01 HOSTLINE PIC A(24).
-	         01 USERAGENT PIC A(24).
-             01 CR PIC X VALUE X'0A'.
+             COPY HTTPREQ.
+             COPY SITEDWS.
+             COPY CORRWS.
+             COPY PROBERWS.
+             COPY FILESTWS.
+             01 WS-EOF-SW          PIC X VALUE 'N'.
+                88 END-OF-CREDS    VALUE 'Y'.
+             01 WS-VALID-SW        PIC X VALUE 'Y'.
+                88 WS-CRED-VALID   VALUE 'Y'.
+             01 WS-CHAR-IDX        PIC 9(2).
+             01 WS-RESP-EOF-SW     PIC X VALUE 'N'.
+                88 END-OF-RESPONSES VALUE 'Y'.
+             01 WS-RESPONSE-CODE   PIC X(3).
+             01 WS-EX-STATUS       PIC X(2).
+             01 WS-EX-EOF-SW       PIC X VALUE 'N'.
+                88 END-OF-EXPECTED VALUE 'Y'.
+             01 WS-EXPECTED-COUNT  PIC 9(4) VALUE 0.
+             01 WS-EXPECTED-TABLE.
+                05 WS-EXPECTED-ENTRY OCCURS 100 TIMES INDEXED BY EX-IDX.
+                   10 WS-EX-USERID      PIC X(20).
+                   10 WS-EX-PASSWORD    PIC X(20).
+                   10 WS-EX-RESP-CODE   PIC X(3).
+             01 WS-EXPECTED-SW     PIC X VALUE 'N'.
+                88 WS-EXPECTED-FOUND VALUE 'Y'.
+             01 WS-MISMATCH-COUNT  PIC 9(6) VALUE 0.
+             01 WS-SENT-COUNT      PIC 9(6) VALUE 0.
+
+     LINKAGE SECTION.
+         01 LS-DRY-RUN          PIC X(1).
+            88 WS-DRY-RUN-ACTIVE VALUE 'Y'.
 
-    PROCEDURE DIVISION.
+    PROCEDURE DIVISION USING LS-DRY-RUN.
         A-PARA.
-            MOVE "GET /COBOL/login1.php?u=dumbo&p=dumbo HTTP/1.1" TO GETLINE.
-	        MOVE "Host: ad.samsclass.info" TO HOSTLINE.
-	        MOVE "User-Agent: COBOL" TO USERAGENT.
-
-            DISPLAY GETLINE.
-            DISPLAY HOSTLINE.
-	        DISPLAY USERAGENT.
-            DISPLAY CR.
-       STOP RUN.
+            MOVE 'DUMBO' TO WS-FS-PROGRAM-ID
+            OPEN INPUT CREDENTIAL-FILE
+            MOVE 'OPEN' TO WS-FS-OPERATION
+            MOVE 'CREDFILE' TO WS-FS-FILE-NAME
+            PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+            OPEN OUTPUT EXCEPTION-FILE
+            MOVE 'OPEN' TO WS-FS-OPERATION
+            MOVE 'DUMBOEXC' TO WS-FS-FILE-NAME
+            PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+            IF NOT WS-DRY-RUN-ACTIVE
+                OPEN INPUT RESPONSE-FILE
+                MOVE 'OPEN' TO WS-FS-OPERATION
+                MOVE 'DUMBORESP' TO WS-FS-FILE-NAME
+                PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+            END-IF
+            OPEN INPUT EXPECTED-FILE
+            IF WS-EX-STATUS = '00'
+                PERFORM 1700-READ-EXPECTED UNTIL END-OF-EXPECTED
+                CLOSE EXPECTED-FILE
+            END-IF
+            PERFORM 8200-LOOKUP-SITE THRU 8200-LOOKUP-SITE-EXIT
+            STRING 'Host: ' DELIMITED BY SIZE
+                   WS-SD-HOST DELIMITED BY SPACE
+                   INTO HOSTLINE
+            END-STRING
+            PERFORM 1000-READ-CREDENTIAL
+            PERFORM 2000-BUILD-AND-SEND UNTIL END-OF-CREDS
+            CLOSE CREDENTIAL-FILE
+            CLOSE EXCEPTION-FILE
+            IF NOT WS-DRY-RUN-ACTIVE
+                CLOSE RESPONSE-FILE
+            END-IF
+            DISPLAY 'DUMBO SENT: ' WS-SENT-COUNT
+                    '  EXPECTED-MISMATCH: ' WS-MISMATCH-COUNT.
+       GOBACK.
+
+       1000-READ-CREDENTIAL.
+           READ CREDENTIAL-FILE NEXT RECORD
+               AT END SET END-OF-CREDS TO TRUE
+           END-READ
+           MOVE 'READ' TO WS-FS-OPERATION
+           MOVE 'CREDFILE' TO WS-FS-FILE-NAME
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT.
+
+       1500-VALIDATE-CREDENTIAL.
+           SET WS-CRED-VALID TO TRUE
+           IF CR-USERID = SPACES OR CR-PASSWORD = SPACES
+               MOVE 'N' TO WS-VALID-SW
+           ELSE
+               PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1 UNTIL WS-CHAR-IDX > 20
+                   IF CR-USERID(WS-CHAR-IDX:1) NOT = SPACE
+                       AND CR-USERID(WS-CHAR-IDX:1) IS NOT ALPHABETIC
+                       AND CR-USERID(WS-CHAR-IDX:1) IS NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-SW
+                   END-IF
+                   IF CR-PASSWORD(WS-CHAR-IDX:1) NOT = SPACE
+                       AND CR-PASSWORD(WS-CHAR-IDX:1) IS NOT ALPHABETIC
+                       AND CR-PASSWORD(WS-CHAR-IDX:1) IS NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-SW
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       1700-READ-EXPECTED.
+           READ EXPECTED-FILE
+               AT END SET END-OF-EXPECTED TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-EXPECTED-COUNT
+                   MOVE EX-USERID TO WS-EX-USERID(WS-EXPECTED-COUNT)
+                   MOVE EX-PASSWORD TO WS-EX-PASSWORD(WS-EXPECTED-COUNT)
+                   MOVE EX-RESPONSE-CODE
+                       TO WS-EX-RESP-CODE(WS-EXPECTED-COUNT)
+           END-READ.
+
+       1800-CHECK-EXPECTED.
+           MOVE 'N' TO WS-EXPECTED-SW
+           PERFORM VARYING EX-IDX FROM 1 BY 1
+                   UNTIL EX-IDX > WS-EXPECTED-COUNT
+               IF CR-USERID = WS-EX-USERID(EX-IDX)
+                       AND CR-PASSWORD = WS-EX-PASSWORD(EX-IDX)
+                   SET WS-EXPECTED-FOUND TO TRUE
+                   IF WS-RESPONSE-CODE NOT = WS-EX-RESP-CODE(EX-IDX)
+                       DISPLAY 'DUMBO EXPECTED-RESPONSE MISMATCH FOR '
+                               CR-USERID ': EXPECTED '
+                               WS-EX-RESP-CODE(EX-IDX) ' GOT '
+                               WS-RESPONSE-CODE
+                       ADD 1 TO WS-MISMATCH-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2000-BUILD-AND-SEND.
+           PERFORM 1500-VALIDATE-CREDENTIAL
+           IF NOT WS-CRED-VALID
+               WRITE EXCEPTION-RECORD FROM CREDENTIAL-RECORD
+               MOVE 'WRITE' TO WS-FS-OPERATION
+               MOVE 'DUMBOEXC' TO WS-FS-FILE-NAME
+               PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           ELSE
+                STRING "GET /COBOL/login1.php?u=" DELIMITED BY SIZE
+                       CR-USERID DELIMITED BY SPACE
+                       "&p=" DELIMITED BY SIZE
+                       CR-PASSWORD DELIMITED BY SPACE
+                       " HTTP/1.1" DELIMITED BY SIZE
+                       INTO GETLINE
+                END-STRING
+	            MOVE "User-Agent: COBOL" TO USERAGENT
+
+                PERFORM 9200-NEXT-CORRELATION-ID THRU
+                    9200-NEXT-CORRELATION-ID-EXIT
+                STRING 'X-Correlation-Id: ' DELIMITED BY SIZE
+                       WS-CORR-ID DELIMITED BY SIZE
+                       INTO CORRIDLINE
+                END-STRING
+
+                DISPLAY GETLINE
+                DISPLAY HOSTLINE
+	            DISPLAY USERAGENT
+                DISPLAY CORRIDLINE
+                DISPLAY CR
+
+                IF WS-DRY-RUN-ACTIVE
+                    DISPLAY 'DUMBO DRY RUN -- NOT SENT: ' CR-USERID
+                ELSE
+                    ADD 1 TO WS-SENT-COUNT
+                    MOVE SPACES TO WS-RESPONSE-CODE
+                    IF NOT END-OF-RESPONSES
+                        READ RESPONSE-FILE
+                            AT END SET END-OF-RESPONSES TO TRUE
+                        END-READ
+                        MOVE 'READ' TO WS-FS-OPERATION
+                        MOVE 'DUMBORESP' TO WS-FS-FILE-NAME
+                        PERFORM 9100-CHECK-FILE-STATUS THRU
+                            9100-CHECK-FILE-STATUS-EXIT
+                    END-IF
+                    IF NOT END-OF-RESPONSES
+                        MOVE RESPONSE-RECORD(10:3) TO WS-RESPONSE-CODE
+                    END-IF
+                    IF WS-EXPECTED-COUNT > 0
+                        PERFORM 1800-CHECK-EXPECTED
+                    END-IF
+
+                    MOVE 'DUMBO' TO WS-PR-PROGRAM-ID
+                    MOVE GETLINE TO WS-PR-REQUEST-LINE
+                    MOVE WS-RESPONSE-CODE TO WS-PR-RESPONSE-CODE
+                    MOVE WS-CORR-ID TO WS-PR-CORRELATION-ID
+                    PERFORM 8100-WRITE-PROBE-RESULT THRU
+                        8100-WRITE-PROBE-RESULT-EXIT
+                END-IF
+           END-IF.
+
+           PERFORM 1000-READ-CREDENTIAL.
+
+       COPY SITEDPA.
+       COPY CORRPA.
+       COPY PROBERPA.
+       COPY FILESTPA.
