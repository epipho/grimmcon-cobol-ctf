@@ -0,0 +1,75 @@
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  New program.  Gives an operator a menu to pick
+      *>               one of the login-probe jobs (DUMBO, MICKEY,
+      *>               PLUTO, MARCO) and enter the target host instead
+      *>               of needing to know which source file to compile
+      *>               and run for a given nightly check.
+      *>   2026-08-09  Added a dry-run prompt before DUMBO/MICKEY/PLUTO
+      *>               are launched, so an operator can validate a new
+      *>               target or credential file without it counting as
+      *>               a real attempt.
+      *>   2026-08-09  Dropped the "Enter target host" prompt: none of
+      *>               DUMBO/MICKEY/PLUTO/MARCO read SITEPARM (their
+      *>               targets come from CREDFILE/MICKTGTS/PLUTTGTS or
+      *>               the site directory), so the prompt saved a value
+      *>               that was silently discarded. SITEPARM remains
+      *>               GET1's own override and isn't offered here since
+      *>               GET1 isn't one of this menu's choices.
+      *>   2026-08-09  Uppercased the dry-run entry before passing it on;
+      *>               the probes only recognize an exact 'Y', so a
+      *>               lowercase 'y' was silently treated as a real run.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERMENU.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-CHOICE                PIC 9(1) VALUE 0.
+           01 WS-DONE-SW               PIC X VALUE 'N'.
+              88 WS-DONE               VALUE 'Y'.
+           01 WS-DRY-RUN-ENTRY         PIC X(1) VALUE 'N'.
+           01 WS-DRY-RUN-FLAG          PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           A-PARA.
+               PERFORM B-PARA UNTIL WS-DONE.
+               STOP RUN.
+
+           B-PARA.
+               DISPLAY ' '
+               DISPLAY 'PROBE RUN MENU'
+               DISPLAY '  1 - DUMBO  (batch credential login sweep)'
+               DISPLAY '  2 - MICKEY (digit PIN sweep)'
+               DISPLAY '  3 - PLUTO  (charset password sweep)'
+               DISPLAY '  4 - MARCO  (availability heartbeat)'
+               DISPLAY '  0 - EXIT'
+               DISPLAY 'Enter choice: '
+               ACCEPT WS-CHOICE
+
+               EVALUATE WS-CHOICE
+                   WHEN 1
+                       PERFORM D-PARA
+                       CALL 'DUMBO' USING WS-DRY-RUN-FLAG
+                   WHEN 2
+                       PERFORM D-PARA
+                       CALL 'MICKEY' USING WS-DRY-RUN-FLAG
+                   WHEN 3
+                       PERFORM D-PARA
+                       CALL 'PLUTO' USING WS-DRY-RUN-FLAG
+                   WHEN 4
+                       CALL 'MARCO'
+                   WHEN 0
+                       SET WS-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'INVALID CHOICE, TRY AGAIN.'
+               END-EVALUATE.
+
+           D-PARA.
+               DISPLAY 'Dry run (Y/N)? '
+               ACCEPT WS-DRY-RUN-ENTRY
+               INSPECT WS-DRY-RUN-ENTRY CONVERTING
+                   'abcdefghijklmnopqrstuvwxyz' TO
+                   'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+               MOVE WS-DRY-RUN-ENTRY TO WS-DRY-RUN-FLAG.
