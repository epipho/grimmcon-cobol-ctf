@@ -0,0 +1,125 @@
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  New program.  Gives an operator an add/change/
+      *>               inquire screen over the shared keyed site
+      *>               directory (SITEDIR) so a new target site, or a
+      *>               changed Host for an existing one, can be entered
+      *>               at a terminal instead of a programmer editing
+      *>               every probe program that carries its own copy of
+      *>               the host literal.  The directory also carries a
+      *>               base path per site for a future round of probe
+      *>               changes; none of the probes consume it yet, so
+      *>               maintaining it here does not yet change any
+      *>               probe's behavior.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SITEMAIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SITEDFC.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY SITEDFD.
+
+       WORKING-STORAGE SECTION.
+           COPY FILESTWS.
+           01 WS-CHOICE                PIC 9(1) VALUE 0.
+           01 WS-DONE-SW               PIC X VALUE 'N'.
+              88 WS-DONE                VALUE 'Y'.
+           01 WS-SITE-NAME-ENTRY       PIC X(8).
+           01 WS-HOST-ENTRY            PIC X(40).
+           01 WS-PATH-ENTRY            PIC X(20).
+
+       PROCEDURE DIVISION.
+           A-PARA.
+               PERFORM B-PARA UNTIL WS-DONE.
+               STOP RUN.
+
+           B-PARA.
+               DISPLAY ' '
+               DISPLAY 'SITE DIRECTORY MAINTENANCE'
+               DISPLAY '  1 - ADD a new site'
+               DISPLAY '  2 - CHANGE an existing site'
+               DISPLAY '  3 - INQUIRE on a site'
+               DISPLAY '  0 - EXIT'
+               DISPLAY 'Enter choice: '
+               ACCEPT WS-CHOICE
+
+               EVALUATE WS-CHOICE
+                   WHEN 1
+                       PERFORM C-PARA
+                   WHEN 2
+                       PERFORM D-PARA
+                   WHEN 3
+                       PERFORM E-PARA
+                   WHEN 0
+                       SET WS-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'INVALID CHOICE, TRY AGAIN.'
+               END-EVALUATE.
+
+           C-PARA.
+               DISPLAY 'Enter site name (8 char max): '
+               ACCEPT WS-SITE-NAME-ENTRY
+               DISPLAY 'Enter host: '
+               ACCEPT WS-HOST-ENTRY
+               DISPLAY 'Enter base path: '
+               ACCEPT WS-PATH-ENTRY
+               MOVE WS-SITE-NAME-ENTRY TO SD-SITE-NAME
+               MOVE WS-HOST-ENTRY TO SD-HOST
+               MOVE WS-PATH-ENTRY TO SD-BASE-PATH
+               PERFORM F-PARA-OPEN-FOR-WRITE
+               WRITE SITE-DIRECTORY-RECORD
+                   INVALID KEY
+                       DISPLAY 'SITE ALREADY ON FILE -- USE CHANGE'
+                   NOT INVALID KEY
+                       DISPLAY 'SITE ADDED: ' SD-SITE-NAME
+               END-WRITE
+               CLOSE SITE-DIRECTORY-FILE.
+
+           D-PARA.
+               DISPLAY 'Enter site name to change: '
+               ACCEPT WS-SITE-NAME-ENTRY
+               MOVE WS-SITE-NAME-ENTRY TO SD-SITE-NAME
+               PERFORM F-PARA-OPEN-FOR-WRITE
+               READ SITE-DIRECTORY-FILE
+                   INVALID KEY
+                       DISPLAY 'SITE NOT ON FILE: ' SD-SITE-NAME
+                   NOT INVALID KEY
+                       DISPLAY 'Enter new host: '
+                       ACCEPT WS-HOST-ENTRY
+                       DISPLAY 'Enter new base path: '
+                       ACCEPT WS-PATH-ENTRY
+                       MOVE WS-HOST-ENTRY TO SD-HOST
+                       MOVE WS-PATH-ENTRY TO SD-BASE-PATH
+                       REWRITE SITE-DIRECTORY-RECORD
+                       DISPLAY 'SITE CHANGED: ' SD-SITE-NAME
+               END-READ
+               CLOSE SITE-DIRECTORY-FILE.
+
+           E-PARA.
+               DISPLAY 'Enter site name to look up: '
+               ACCEPT WS-SITE-NAME-ENTRY
+               MOVE WS-SITE-NAME-ENTRY TO SD-SITE-NAME
+               OPEN INPUT SITE-DIRECTORY-FILE
+               IF WS-FS-STATUS NOT = '00'
+                   DISPLAY 'SITE DIRECTORY NOT AVAILABLE'
+               ELSE
+                   READ SITE-DIRECTORY-FILE
+                       INVALID KEY
+                           DISPLAY 'SITE NOT ON FILE: ' SD-SITE-NAME
+                       NOT INVALID KEY
+                           DISPLAY 'SITE    : ' SD-SITE-NAME
+                           DISPLAY 'HOST    : ' SD-HOST
+                           DISPLAY 'BASEPATH: ' SD-BASE-PATH
+                   END-READ
+                   CLOSE SITE-DIRECTORY-FILE
+               END-IF.
+
+           F-PARA-OPEN-FOR-WRITE.
+               OPEN I-O SITE-DIRECTORY-FILE
+               IF WS-FS-STATUS NOT = '00'
+                   OPEN OUTPUT SITE-DIRECTORY-FILE
+               END-IF.
