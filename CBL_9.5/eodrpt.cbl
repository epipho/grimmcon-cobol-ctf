@@ -0,0 +1,203 @@
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  New program.  The GET-family probes, the
+      *>               login-probe family, and the math utility jobs
+      *>               (IS-PRIME/TWIN-PRIMES, MOD, LOOP2) each leave
+      *>               their own log or report behind, so checking the
+      *>               overnight batch window meant opening every job's
+      *>               individual output in turn.  This pulls the
+      *>               NIGHTLY step log, the shared PROBE-RESULT file,
+      *>               and the DUMBO/MOD exception files together into
+      *>               one end-of-day report: step completion status,
+      *>               total probe attempts by program, and flagged
+      *>               exception counts.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEP-LOG-FILE ASSIGN TO "NIGHTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+           SELECT DUMBO-EXCEPTION-FILE ASSIGN TO "DUMBOEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DX-STATUS.
+           SELECT MOD-EXCEPTION-FILE ASSIGN TO "MODEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MX-STATUS.
+           SELECT EOD-REPORT-FILE ASSIGN TO "EODRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY PROBERFC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STEP-LOG-FILE.
+       01  STEP-LOG-RECORD              PIC X(80).
+
+       FD  DUMBO-EXCEPTION-FILE.
+       01  DUMBO-EXCEPTION-RECORD       PIC X(40).
+
+       FD  MOD-EXCEPTION-FILE.
+       01  MOD-EXCEPTION-RECORD         PIC X(40).
+
+       FD  EOD-REPORT-FILE.
+       01  EOD-REPORT-RECORD            PIC X(60).
+
+       COPY PROBERFD.
+
+       WORKING-STORAGE SECTION.
+           COPY PROBERWS.
+           COPY FILESTWS.
+           01 WS-SL-STATUS              PIC X(2).
+           01 WS-SL-EOF-SW              PIC X VALUE 'N'.
+              88 END-OF-STEP-LOG        VALUE 'Y'.
+           01 WS-STEP-COMPLETE-COUNT    PIC 9(4) VALUE 0.
+           01 WS-STEP-FAILED-COUNT      PIC 9(4) VALUE 0.
+
+           01 WS-DX-STATUS              PIC X(2).
+           01 WS-DX-EOF-SW              PIC X VALUE 'N'.
+              88 END-OF-DUMBO-EXC       VALUE 'Y'.
+           01 WS-DUMBO-EXC-COUNT        PIC 9(6) VALUE 0.
+
+           01 WS-MX-STATUS              PIC X(2).
+           01 WS-MX-EOF-SW              PIC X VALUE 'N'.
+              88 END-OF-MOD-EXC         VALUE 'Y'.
+           01 WS-MOD-EXC-COUNT          PIC 9(6) VALUE 0.
+
+           01 WS-PR-EOF-SW              PIC X VALUE 'N'.
+              88 END-OF-PROBE-RESULTS   VALUE 'Y'.
+           01 WS-EX-FOUND-SW            PIC X VALUE 'N'.
+           01 WS-PROBE-TOTAL-COUNT      PIC 9(8) VALUE 0.
+           01 WS-PROGRAM-COUNT          PIC 9(4) VALUE 0.
+           01 WS-PROGRAM-TABLE.
+              05 WS-PROGRAM-ENTRY OCCURS 20 TIMES INDEXED BY PG-IDX.
+                 10 WS-PG-PROGRAM-ID    PIC X(8).
+                 10 WS-PG-COUNT         PIC 9(8).
+
+           01 WS-REPORT-LINE            PIC X(60).
+           01 WS-COUNT-LINE.
+              05 WS-CL-PROGRAM-ID       PIC X(8).
+              05 FILLER                 PIC X VALUE SPACE.
+              05 WS-CL-COUNT            PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+           A-PARA.
+               PERFORM B-PARA.
+               PERFORM C-PARA.
+               PERFORM D-PARA.
+               PERFORM E-PARA.
+               GOBACK.
+
+           B-PARA.
+               OPEN INPUT STEP-LOG-FILE
+               IF WS-SL-STATUS = '00'
+                   PERFORM B-PARA-READ UNTIL END-OF-STEP-LOG
+                   CLOSE STEP-LOG-FILE
+               END-IF.
+
+           B-PARA-READ.
+               READ STEP-LOG-FILE
+                   AT END SET END-OF-STEP-LOG TO TRUE
+                   NOT AT END
+                       IF STEP-LOG-RECORD(28:8) = 'COMPLETE'
+                           ADD 1 TO WS-STEP-COMPLETE-COUNT
+                       ELSE
+                           ADD 1 TO WS-STEP-FAILED-COUNT
+                       END-IF
+               END-READ.
+
+           C-PARA.
+               OPEN INPUT PROBE-RESULT-FILE
+               MOVE 'OPEN' TO WS-FS-OPERATION
+               IF WS-FS-STATUS = '00'
+                   PERFORM C-PARA-READ UNTIL END-OF-PROBE-RESULTS
+                   CLOSE PROBE-RESULT-FILE
+               END-IF.
+
+           C-PARA-READ.
+               READ PROBE-RESULT-FILE
+                   AT END SET END-OF-PROBE-RESULTS TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-PROBE-TOTAL-COUNT
+                       PERFORM C-PARA-TALLY
+               END-READ.
+
+           C-PARA-TALLY.
+               MOVE 'N' TO WS-EX-FOUND-SW
+               PERFORM VARYING PG-IDX FROM 1 BY 1
+                       UNTIL PG-IDX > WS-PROGRAM-COUNT
+                   IF WS-PG-PROGRAM-ID(PG-IDX) = PR-PROGRAM-ID
+                       ADD 1 TO WS-PG-COUNT(PG-IDX)
+                       MOVE 'Y' TO WS-EX-FOUND-SW
+                   END-IF
+               END-PERFORM
+               IF WS-EX-FOUND-SW = 'N' AND WS-PROGRAM-COUNT < 20
+                   ADD 1 TO WS-PROGRAM-COUNT
+                   MOVE PR-PROGRAM-ID TO WS-PG-PROGRAM-ID(WS-PROGRAM-COUNT)
+                   MOVE 1 TO WS-PG-COUNT(WS-PROGRAM-COUNT)
+               END-IF.
+
+           D-PARA.
+               OPEN INPUT DUMBO-EXCEPTION-FILE
+               IF WS-DX-STATUS = '00'
+                   PERFORM D-PARA-READ UNTIL END-OF-DUMBO-EXC
+                   CLOSE DUMBO-EXCEPTION-FILE
+               END-IF
+               OPEN INPUT MOD-EXCEPTION-FILE
+               IF WS-MX-STATUS = '00'
+                   PERFORM D-PARA-READ-MOD UNTIL END-OF-MOD-EXC
+                   CLOSE MOD-EXCEPTION-FILE
+               END-IF.
+
+           D-PARA-READ.
+               READ DUMBO-EXCEPTION-FILE
+                   AT END SET END-OF-DUMBO-EXC TO TRUE
+                   NOT AT END ADD 1 TO WS-DUMBO-EXC-COUNT
+               END-READ.
+
+           D-PARA-READ-MOD.
+               READ MOD-EXCEPTION-FILE
+                   AT END SET END-OF-MOD-EXC TO TRUE
+                   NOT AT END ADD 1 TO WS-MOD-EXC-COUNT
+               END-READ.
+
+           E-PARA.
+               OPEN OUTPUT EOD-REPORT-FILE
+               MOVE 'END OF DAY OPERATIONS SUMMARY' TO WS-REPORT-LINE
+               WRITE EOD-REPORT-RECORD FROM WS-REPORT-LINE
+
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'STEPS COMPLETE: ' DELIMITED BY SIZE
+                      WS-STEP-COMPLETE-COUNT DELIMITED BY SIZE
+                      '  FAILED: ' DELIMITED BY SIZE
+                      WS-STEP-FAILED-COUNT DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE
+               END-STRING
+               WRITE EOD-REPORT-RECORD FROM WS-REPORT-LINE
+
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'PROBE ATTEMPTS TOTAL: ' DELIMITED BY SIZE
+                      WS-PROBE-TOTAL-COUNT DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE
+               END-STRING
+               WRITE EOD-REPORT-RECORD FROM WS-REPORT-LINE
+
+               PERFORM E-PARA-PROGRAM-LINE
+                   VARYING PG-IDX FROM 1 BY 1
+                   UNTIL PG-IDX > WS-PROGRAM-COUNT
+
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'DUMBO EXCEPTIONS: ' DELIMITED BY SIZE
+                      WS-DUMBO-EXC-COUNT DELIMITED BY SIZE
+                      '  MOD EXCEPTIONS: ' DELIMITED BY SIZE
+                      WS-MOD-EXC-COUNT DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE
+               END-STRING
+               WRITE EOD-REPORT-RECORD FROM WS-REPORT-LINE
+               CLOSE EOD-REPORT-FILE.
+
+           E-PARA-PROGRAM-LINE.
+               MOVE WS-PG-PROGRAM-ID(PG-IDX) TO WS-CL-PROGRAM-ID
+               MOVE WS-PG-COUNT(PG-IDX) TO WS-CL-COUNT
+               WRITE EOD-REPORT-RECORD FROM WS-COUNT-LINE.
