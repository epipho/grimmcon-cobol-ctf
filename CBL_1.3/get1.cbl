@@ -1,18 +1,167 @@
-IDENTIFICATION DIVISION.
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  Externalized target host to a parameter file
+      *>               instead of the hardcoded ad.samsclass.info
+      *>               literal, so the probe can be re-pointed at a
+      *>               different vendor endpoint without a recompile.
+      *>   2026-08-09  Switched GETLINE/HOSTLINE/USERAGENT/CR to the
+      *>               common HTTPREQ request-line copybook shared
+      *>               with the other probe programs.
+      *>   2026-08-09  Added a dated audit log of every request line
+      *>               built, so there is a record to check a vendor
+      *>               dispute against.
+      *>   2026-08-09  Changed STOP RUN to GOBACK so this program can
+      *>               be CALLed as a step from the new nightly driver
+      *>               without ending the whole run.
+      *>   2026-08-09  Also writes a PROBE-RESULT record to the shared
+      *>               probe-result file so this run shows up when
+      *>               reconciling all eight probes for the night.
+      *>   2026-08-09  SITE-PARM-FILE now carries a FILE STATUS clause
+      *>               for visibility, but a missing parameter file is
+      *>               still a normal, expected condition (it means
+      *>               "use the default"), so only a genuine READ
+      *>               failure after a successful OPEN abends through
+      *>               the shared file-status paragraph.
+      *>   2026-08-09  When no SITEPARM override is on file, the target
+      *>               host now comes from the shared keyed site
+      *>               directory lookup instead of the hardcoded
+      *>               ad.samsclass.info literal.
+      *>   2026-08-09  Stamps a sequential correlation ID on the
+      *>               outgoing request and the PROBE-RESULT record so
+      *>               a logged response can be matched back to it.
+      *>   2026-08-09  Extra request headers (content-type, auth token,
+      *>               and the like) now come from an optional header
+      *>               table file instead of a fixed field per header,
+      *>               so a new check that needs another header on the
+      *>               wire doesn't require a source change here.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. GET1.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SITE-PARM-FILE ASSIGN TO "SITEPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SP-STATUS.
+           SELECT EXTRA-HEADER-FILE ASSIGN TO "GET1HDRS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XH-STATUS.
+           COPY REQLOGFC.
+           COPY SITEDFC.
+           COPY CORRFC.
+           COPY PROBERFC.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SITE-PARM-FILE.
+       01  SITE-PARM-RECORD        PIC X(48).
+
+       FD  EXTRA-HEADER-FILE.
+       01  EXTRA-HEADER-RECORD     PIC X(48).
+
+       COPY REQLOGFD.
+       COPY SITEDFD.
+       COPY CORRFD.
+       COPY PROBERFD.
+
            WORKING-STORAGE SECTION.
-            01 GETLINE PIC A(20).
-            01 HOSTLINE PIC A(24).
-            01 CR PIC X VALUE X'0A'.
+           COPY HTTPREQ.
+           COPY REQLOGWS.
+           COPY SITEDWS.
+           COPY CORRWS.
+           COPY PROBERWS.
+           COPY FILESTWS.
+            01 WS-SP-STATUS        PIC X(2).
+            01 WS-EOF-SW           PIC X VALUE 'N'.
+               88 END-OF-PARMS     VALUE 'Y'.
+            01 WS-XH-STATUS        PIC X(2).
+            01 WS-XH-EOF-SW        PIC X VALUE 'N'.
+               88 END-OF-HEADERS   VALUE 'Y'.
+            01 WS-HEADER-TABLE.
+               05 WS-HEADER-ENTRY  PIC X(48) OCCURS 10 TIMES.
+            01 WS-HEADER-COUNT     PIC 9(2) VALUE 0.
+            01 WS-HDR-IDX          PIC 9(2).
 
        PROCEDURE DIVISION.
            A-PARA.
+              MOVE 'GET1' TO WS-FS-PROGRAM-ID
               MOVE "GET /COBOL/ HTTP/1.1" TO GETLINE.
-              MOVE "Host: ad.samsclass.info" TO HOSTLINE.
+
+              OPEN INPUT SITE-PARM-FILE
+              IF WS-SP-STATUS = '00'
+                  READ SITE-PARM-FILE
+                      AT END SET END-OF-PARMS TO TRUE
+                  END-READ
+                  IF WS-SP-STATUS NOT = '00' AND WS-SP-STATUS NOT = '10'
+                      MOVE WS-SP-STATUS TO WS-FS-STATUS
+                      MOVE 'READ' TO WS-FS-OPERATION
+                      MOVE 'SITEPARM' TO WS-FS-FILE-NAME
+                      PERFORM 9100-CHECK-FILE-STATUS THRU 9100-CHECK-FILE-STATUS-EXIT
+                  END-IF
+                  CLOSE SITE-PARM-FILE
+              ELSE
+                  SET END-OF-PARMS TO TRUE
+              END-IF
+
+              IF END-OF-PARMS
+                  PERFORM 8200-LOOKUP-SITE THRU 8200-LOOKUP-SITE-EXIT
+                  STRING 'Host: ' DELIMITED BY SIZE
+                         WS-SD-HOST DELIMITED BY SPACE
+                         INTO HOSTLINE
+                  END-STRING
+              ELSE
+                  MOVE SITE-PARM-RECORD TO HOSTLINE
+              END-IF
+
+              PERFORM 9200-NEXT-CORRELATION-ID THRU
+                  9200-NEXT-CORRELATION-ID-EXIT
+              STRING 'X-Correlation-Id: ' DELIMITED BY SIZE
+                     WS-CORR-ID DELIMITED BY SIZE
+                     INTO CORRIDLINE
+              END-STRING
+
+              PERFORM 8300-LOAD-HEADERS THRU 8300-LOAD-HEADERS-EXIT.
 
               DISPLAY GETLINE.
               DISPLAY HOSTLINE.
+              PERFORM VARYING WS-HDR-IDX FROM 1 BY 1
+                      UNTIL WS-HDR-IDX > WS-HEADER-COUNT
+                  DISPLAY WS-HEADER-ENTRY(WS-HDR-IDX)
+              END-PERFORM.
+              DISPLAY CORRIDLINE.
               DISPLAY CR.
-       STOP RUN.
+
+              PERFORM 8000-LOG-REQUEST THRU 8000-LOG-REQUEST-EXIT.
+
+              MOVE 'GET1' TO WS-PR-PROGRAM-ID
+              MOVE GETLINE TO WS-PR-REQUEST-LINE
+              MOVE WS-CORR-ID TO WS-PR-CORRELATION-ID
+              PERFORM 8100-WRITE-PROBE-RESULT THRU 8100-WRITE-PROBE-RESULT-EXIT.
+       GOBACK.
+
+       8300-LOAD-HEADERS.
+           MOVE 0 TO WS-HEADER-COUNT
+           OPEN INPUT EXTRA-HEADER-FILE
+           IF WS-XH-STATUS = '00'
+               PERFORM 8310-READ-ONE-HEADER UNTIL END-OF-HEADERS
+               CLOSE EXTRA-HEADER-FILE
+           END-IF.
+       8300-LOAD-HEADERS-EXIT.
+           EXIT.
+
+       8310-READ-ONE-HEADER.
+           READ EXTRA-HEADER-FILE
+               AT END SET END-OF-HEADERS TO TRUE
+               NOT AT END
+                   IF WS-HEADER-COUNT < 10
+                       ADD 1 TO WS-HEADER-COUNT
+                       MOVE EXTRA-HEADER-RECORD
+                           TO WS-HEADER-ENTRY(WS-HEADER-COUNT)
+                   END-IF
+           END-READ.
+
+       COPY REQLOGPA.
+       COPY SITEDPA.
+       COPY CORRPA.
+       COPY PROBERPA.
+       COPY FILESTPA.
