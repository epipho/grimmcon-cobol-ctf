@@ -0,0 +1,103 @@
+       >>SOURCE FORMAT FREE
+      *> Modification History:
+      *>   2026-08-09  New program.  Reads the control file of probes
+      *>               expected to run each night and matches it
+      *>               against the shared PROBE-RESULT file, flagging
+      *>               any expected program-id that never logged a
+      *>               result, so a silently-skipped job shows up on
+      *>               a report instead of going unnoticed.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPECTED-CHECKS-FILE ASSIGN TO "EXPCHECK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXP-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY PROBERFC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPECTED-CHECKS-FILE.
+       01  EXPECTED-CHECKS-RECORD      PIC X(8).
+
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-RECORD         PIC X(40).
+
+       COPY PROBERFD.
+
+       WORKING-STORAGE SECTION.
+           COPY PROBERWS.
+           COPY FILESTWS.
+           01 WS-EXP-STATUS            PIC X(2).
+           01 WS-EXP-EOF-SW            PIC X VALUE 'N'.
+              88 END-OF-EXPECTED       VALUE 'Y'.
+           01 WS-PR-EOF-SW             PIC X VALUE 'N'.
+              88 END-OF-PROBE-RESULTS  VALUE 'Y'.
+           01 WS-EXPECTED-COUNT        PIC 9(4) VALUE 0.
+           01 WS-EXPECTED-TABLE.
+              05 WS-EXPECTED-ENTRY OCCURS 20 TIMES INDEXED BY EX-IDX.
+                 10 WS-EXP-PROGRAM-ID  PIC X(8).
+                 10 WS-EXP-FOUND-SW    PIC X VALUE 'N'.
+                    88 WS-EXP-FOUND    VALUE 'Y'.
+           01 WS-REPORT-LINE.
+              05 WS-R-PROGRAM-ID       PIC X(8).
+              05 FILLER                PIC X VALUE SPACE.
+              05 WS-R-STATUS           PIC X(20).
+
+       PROCEDURE DIVISION.
+           A-PARA.
+               OPEN INPUT EXPECTED-CHECKS-FILE
+               IF WS-EXP-STATUS = '00'
+                   PERFORM B-PARA UNTIL END-OF-EXPECTED
+                   CLOSE EXPECTED-CHECKS-FILE
+               END-IF
+
+               OPEN INPUT PROBE-RESULT-FILE
+               IF WS-FS-STATUS = '00'
+                   PERFORM C-PARA UNTIL END-OF-PROBE-RESULTS
+                   CLOSE PROBE-RESULT-FILE
+               END-IF
+
+               OPEN OUTPUT RECON-REPORT-FILE
+               MOVE 'DAILY PROBE RECONCILIATION' TO RECON-REPORT-RECORD
+               WRITE RECON-REPORT-RECORD
+               PERFORM D-PARA
+                   VARYING EX-IDX FROM 1 BY 1
+                   UNTIL EX-IDX > WS-EXPECTED-COUNT
+               CLOSE RECON-REPORT-FILE.
+               GOBACK.
+
+           B-PARA.
+               READ EXPECTED-CHECKS-FILE
+                   AT END SET END-OF-EXPECTED TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-EXPECTED-COUNT
+                       SET EX-IDX TO WS-EXPECTED-COUNT
+                       MOVE EXPECTED-CHECKS-RECORD
+                           TO WS-EXP-PROGRAM-ID(EX-IDX)
+               END-READ.
+
+           C-PARA.
+               READ PROBE-RESULT-FILE
+                   AT END SET END-OF-PROBE-RESULTS TO TRUE
+                   NOT AT END
+                       PERFORM VARYING EX-IDX FROM 1 BY 1
+                               UNTIL EX-IDX > WS-EXPECTED-COUNT
+                           IF WS-EXP-PROGRAM-ID(EX-IDX) = PR-PROGRAM-ID
+                               SET WS-EXP-FOUND(EX-IDX) TO TRUE
+                           END-IF
+                       END-PERFORM
+               END-READ.
+
+           D-PARA.
+               MOVE WS-EXP-PROGRAM-ID(EX-IDX) TO WS-R-PROGRAM-ID
+               IF WS-EXP-FOUND(EX-IDX)
+                   MOVE 'OK' TO WS-R-STATUS
+               ELSE
+                   MOVE 'MISSING - NOT RUN' TO WS-R-STATUS
+               END-IF
+               WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
